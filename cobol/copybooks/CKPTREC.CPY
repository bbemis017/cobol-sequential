@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000200*CKPTREC.CPY
+000300*CHECKPOINT RECORD LAYOUT FOR SEQUENTIAL RECORD-A BATCH RUNS.
+000400*WRITTEN TO THE CHECKPOINT FILE EVERY N INPUT RECORDS SO A
+000500*RESTART CAN RESUME WITHOUT RE-READING THE FILE FROM THE TOP.
+000600*----------------------------------------------------------------
+000700*MODIFICATION HISTORY
+000800*  2026-08-09  BB  ORIGINAL VERSION.
+000900*----------------------------------------------------------------
+001000 01  CKPT-RECORD.
+001100     05  CKPT-LAST-KEY.
+001200         10  CKPT-LAST-STATES        PIC X(02).
+001300         10  CKPT-LAST-FLAG          PIC X(02).
+001400     05  CKPT-REC-COUNT              PIC 9(09) COMP.
+001500     05  CKPT-JOB-NAME               PIC X(08).
+001600     05  CKPT-RUN-DATE               PIC 9(08).
+001700     05  CKPT-RUN-TIME               PIC 9(06).
