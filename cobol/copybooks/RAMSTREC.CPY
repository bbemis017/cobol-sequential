@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------
+000200*RAMSTREC.CPY
+000300*RECORD LAYOUT FOR THE RAMSTR INDEXED MASTER, KEYED ON THE
+000400*STATES + FLAG COMPOUND KEY.  SHARED BY EVERY PROGRAM THAT
+000500*OPENS RAMSTR SO THE KEY AND PAYLOAD WIDTHS CAN ONLY BE CHANGED
+000600*IN ONE PLACE.
+000700*----------------------------------------------------------------
+000800*MODIFICATION HISTORY
+000900*  2026-08-09  BB  ORIGINAL VERSION.
+001000*----------------------------------------------------------------
+001100 01  RAMSTR-RECORD.
+001200     05  RAMSTR-KEY.
+001300         10  RAMSTR-KEY-STATES       PIC X(02).
+001400         10  RAMSTR-KEY-FLAG         PIC X(02).
+001500     05  RAMSTR-DATA                 PIC X(25).
