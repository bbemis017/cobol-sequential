@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200*AUDREC.CPY
+000300*BEFORE/AFTER AUDIT RECORD FOR CHANGES TO THE STATES OR FLAG
+000400*FIELDS ON A RECORD-A ENTRY.  ONE AUDIT RECORD IS WRITTEN FOR
+000500*EACH FIELD CHANGED SO THE OLD VALUE, NEW VALUE, DATE/TIME OF
+000600*CHANGE AND THE JOB THAT MADE IT CAN BE RECONSTRUCTED LATER.
+000700*----------------------------------------------------------------
+000800*MODIFICATION HISTORY
+000900*  2026-08-09  BB  ORIGINAL VERSION.
+001000*----------------------------------------------------------------
+001100 01  AUDIT-RECORD.
+001200     05  AUD-KEY.
+001300         10  AUD-STATES              PIC X(02).
+001400         10  AUD-FLAG                PIC X(02).
+001500     05  AUD-FIELD-NAME              PIC X(10).
+001600         88  AUD-FIELD-IS-STATES     VALUE 'STATES'.
+001700         88  AUD-FIELD-IS-FLAG       VALUE 'FLAG'.
+001800     05  AUD-OLD-VALUE               PIC X(02).
+001900     05  AUD-NEW-VALUE               PIC X(02).
+002000     05  AUD-CHANGE-DATE             PIC 9(08).
+002100     05  AUD-CHANGE-TIME             PIC 9(06).
+002200     05  AUD-JOB-NAME                PIC X(08).
