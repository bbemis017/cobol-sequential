@@ -0,0 +1,339 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RAUPD070.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     BATCH MAINTENANCE OF THE STATES/FLAG KEY ON THE RAMSTR
+000900     INDEXED MASTER.  EACH TRANSACTION GIVES THE ORIGINAL KEY
+001000     THE MASTER WAS LOADED UNDER AND THE NEW STATES/FLAG VALUES
+001100     IT SHOULD CARRY GOING FORWARD.  BECAUSE STATES AND FLAG ARE
+001200     THE MASTER'S RECORD KEY, CHANGING EITHER ONE MEANS WRITING
+001300     THE RECORD UNDER THE NEW KEY FIRST AND ONLY DELETING THE OLD
+001400     KEY ONCE THAT WRITE HAS SUCCEEDED, RATHER THAN A PLAIN
+001500     REWRITE.  A BEFORE/AFTER IMAGE OF EACH FIELD THAT ACTUALLY
+001600     CHANGED IS WRITTEN TO THE RAAUDIT TRAIL (OLD VALUE, NEW
+001700     VALUE, DATE, TIME AND THE JOB THAT MADE THE CHANGE) ONCE THE
+001800     KEY CHANGE IS KNOWN TO HAVE GONE THROUGH, SO A CHANGE TO
+001900     STATES OR FLAG CAN ALWAYS BE TRACED BACK AFTER THE FACT
+002000     INSTEAD OF RELYING ON WHOEVER MADE IT TO REMEMBER AND WRITE
+002100     IT DOWN SOMEWHERE.  TRANSACTIONS WHOSE ORIGINAL KEY IS NOT
+002200     ON THE MASTER, WHOSE NEW KEY WOULD COLLIDE WITH AN EXISTING
+002300     MASTER RECORD, OR THAT DO NOT ACTUALLY CHANGE STATES OR FLAG
+002400     AT ALL, ARE LISTED ON THE EXCEPTION REPORT AND LEFT
+002500     UNAPPLIED.
+002600*-----------------------------------------------------------------
+002700* MODIFICATION HISTORY
+002800*   2026-08-09  BB  ORIGINAL VERSION.
+002900*   2026-08-09  BB  WRITE THE NEW KEY BEFORE DELETING THE OLD ONE
+003000*       SO A COLLISION CAN NEVER LEAVE A RECORD ON NEITHER KEY;
+003100*       AUDIT RECORDS NOW WAIT UNTIL THE KEY CHANGE SUCCEEDS.
+003200*       A TRANSACTION THAT REQUESTS NO ACTUAL KEY CHANGE IS NOW
+003300*       COUNTED ON THE EXCEPTION REPORT INSTEAD OF FALLING OUT OF
+003400*       THE READ/APPLIED/REJECTED TOTALS.  RAAUDIT-RECORD IS NOW
+003500*       BUILT FROM AUDREC.CPY INSTEAD OF A HAND-SIZED FILLER.
+003600*   2026-08-09  BB  ADDED 5000-EDIT-NEW-KEY-FIELDS TO VALIDATE
+003700*       TXN-NEW-STATES/TXN-NEW-FLAG AGAINST THE SAME 88-LEVEL
+003800*       CONDITION NAMES RAMNT090/RAEDT010 EDIT AGAINST BEFORE THE
+003900*       NEW KEY IS EVER WRITTEN TO RAMSTR.  RAUTXN IS NOT PASSED
+004000*       THROUGH RAEDT010'S EDIT THE WAY RALOD030/RASYN035'S INPUT
+004100*       IS, SO THIS PROGRAM HAD NO CHECK STANDING BETWEEN A BAD
+004200*       KEY CHANGE CARD AND THE MASTER.
+004300*-----------------------------------------------------------------
+004400 ENVIRONMENT DIVISION.
+004500 CONFIGURATION SECTION.
+004600 SOURCE-COMPUTER. IBM-370.
+004700 OBJECT-COMPUTER. IBM-370.
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT RAUTXN ASSIGN TO "RAUTXN"
+005100         ORGANIZATION IS SEQUENTIAL.
+005200     SELECT RAMSTR ASSIGN TO "RAMSTR"
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS RANDOM
+005500         RECORD KEY IS RAMSTR-KEY.
+005600     SELECT RAAUDIT ASSIGN TO "RAAUDIT"
+005700         ORGANIZATION IS SEQUENTIAL.
+005800     SELECT RAUEXCP ASSIGN TO "RAUEXCP"
+005900         ORGANIZATION IS SEQUENTIAL.
+006000 DATA DIVISION.
+006100 FILE SECTION.
+006200 FD  RAUTXN
+006300     RECORDING MODE IS F.
+006400 01  RAUTXN-RECORD.
+006500     05  TXN-OLD-STATES              PIC X(02).
+006600     05  TXN-OLD-FLAG                PIC X(02).
+006700     05  TXN-NEW-STATES              PIC X(02).
+006800     05  TXN-NEW-FLAG                PIC X(02).
+006900     05  FILLER                      PIC X(21).
+007000 FD  RAMSTR.
+007100 COPY "RAMSTREC.CPY".
+007200 FD  RAAUDIT
+007300     RECORDING MODE IS F.
+007400     COPY "AUDREC.CPY"
+007500       REPLACING ==AUDIT-RECORD== BY ==RAAUDIT-RECORD==,
+007600       ==AUD-KEY== BY ==RAAUD-KEY==,
+007700       ==AUD-STATES== BY ==RAAUD-STATES==,
+007800       ==AUD-FLAG== BY ==RAAUD-FLAG==,
+007900       ==AUD-FIELD-IS-STATES== BY ==RAAUD-FIELD-IS-STATES==,
+008000       ==AUD-FIELD-IS-FLAG== BY ==RAAUD-FIELD-IS-FLAG==,
+008100       ==AUD-FIELD-NAME== BY ==RAAUD-FIELD-NAME==,
+008200       ==AUD-OLD-VALUE== BY ==RAAUD-OLD-VALUE==,
+008300       ==AUD-NEW-VALUE== BY ==RAAUD-NEW-VALUE==,
+008400       ==AUD-CHANGE-DATE== BY ==RAAUD-CHANGE-DATE==,
+008500       ==AUD-CHANGE-TIME== BY ==RAAUD-CHANGE-TIME==,
+008600       ==AUD-JOB-NAME== BY ==RAAUD-JOB-NAME==.
+008700 FD  RAUEXCP
+008800     RECORDING MODE IS F.
+008900 01  RAUEXCP-LINE                    PIC X(132).
+009000 WORKING-STORAGE SECTION.
+009100 COPY "AUDREC.CPY".
+009200 COPY "values.cpy".
+009300 01  WS-SWITCHES.
+009400     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+009500         88  WS-EOF                  VALUE 'Y'.
+009600     05  WS-CHANGED-SW               PIC X(01) VALUE 'N'.
+009700         88  WS-KEY-CHANGED          VALUE 'Y'.
+009800     05  WS-EDIT-SW                  PIC X(01) VALUE 'N'.
+009900         88  WS-EDIT-VALID           VALUE 'Y'.
+010000         88  WS-EDIT-INVALID         VALUE 'N'.
+010100 01  WS-COUNTERS.
+010200     05  WS-TXN-COUNT                PIC 9(09) COMP VALUE ZERO.
+010300     05  WS-APPLIED-COUNT            PIC 9(09) COMP VALUE ZERO.
+010400     05  WS-REJECT-COUNT             PIC 9(09) COMP VALUE ZERO.
+010500 01  WS-PARM-CARD.
+010600     05  WS-PARM-STEP-NAME           PIC X(08).
+010700     05  FILLER                      PIC X(72).
+010800 01  WS-STEP-NAME                    PIC X(08) VALUE 'RAUPD070'.
+010900 01  WS-SAVED-DATA                   PIC X(25).
+011000 01  WS-CD-DATE                      PIC 9(08).
+011100 01  WS-CD-TIME                      PIC 9(06).
+011200 01  WS-HEADING-1.
+011300     05  FILLER                      PIC X(28)
+011400         VALUE 'RAUPD070 EXCEPTION LISTING '.
+011500     05  FILLER                      PIC X(104) VALUE SPACES.
+011600 01  WS-EXCP-LINE.
+011700     05  WS-XL-OLD-STATES            PIC X(02).
+011800     05  FILLER                      PIC X(02) VALUE SPACES.
+011900     05  WS-XL-OLD-FLAG              PIC X(02).
+012000     05  FILLER                      PIC X(03) VALUE SPACES.
+012100     05  WS-XL-REASON                PIC X(30).
+012200     05  FILLER                      PIC X(93) VALUE SPACES.
+012300 01  WS-TOTAL-LINE.
+012400     05  FILLER PIC X(24) VALUE 'TRANSACTIONS READ .... '.
+012500     05  WS-TOT-READ                 PIC ZZZZZZZZ9.
+012600     05  FILLER                      PIC X(99) VALUE SPACES.
+012700 01  WS-TOTAL-LINE-2.
+012800     05  FILLER PIC X(24) VALUE 'TRANSACTIONS APPLIED . '.
+012900     05  WS-TOT-APPLIED              PIC ZZZZZZZZ9.
+013000     05  FILLER                      PIC X(99) VALUE SPACES.
+013100 01  WS-TOTAL-LINE-3.
+013200     05  FILLER PIC X(24) VALUE 'TRANSACTIONS REJECTED  '.
+013300     05  WS-TOT-REJECT               PIC ZZZZZZZZ9.
+013400     05  FILLER                      PIC X(99) VALUE SPACES.
+013500 PROCEDURE DIVISION.
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE
+013800         THRU 1000-EXIT.
+013900     PERFORM 2000-PROCESS-TRANSACTION
+014000         THRU 2000-EXIT
+014100         UNTIL WS-EOF.
+014200     PERFORM 8000-TERMINATE
+014300         THRU 8000-EXIT.
+014400     STOP RUN.
+014500*-----------------------------------------------------------------
+014600* 1000-INITIALIZE - OPEN FILES, READ THE CONTROL CARD, PRIME THE
+014700* FIRST TRANSACTION READ.
+014800*-----------------------------------------------------------------
+014900 1000-INITIALIZE.
+015000     ACCEPT WS-PARM-CARD FROM SYSIN.
+015100     IF WS-PARM-STEP-NAME NOT = SPACES
+015200         MOVE WS-PARM-STEP-NAME TO WS-STEP-NAME
+015300     END-IF.
+015400     OPEN INPUT RAUTXN.
+015500     OPEN I-O RAMSTR.
+015600     OPEN OUTPUT RAAUDIT.
+015700     OPEN OUTPUT RAUEXCP.
+015800     WRITE RAUEXCP-LINE FROM WS-HEADING-1.
+015900     PERFORM 7000-READ-NEXT-TRANSACTION
+016000         THRU 7000-EXIT.
+016100     GO TO 1000-EXIT.
+016200 1000-EXIT.
+016300     EXIT.
+016400*-----------------------------------------------------------------
+016500* 2000-PROCESS-TRANSACTION - LOOK UP THE ORIGINAL KEY, AUDIT AND
+016600* APPLY ANY STATES/FLAG CHANGE, THEN READ THE NEXT TRANSACTION.
+016700*-----------------------------------------------------------------
+016800 2000-PROCESS-TRANSACTION.
+016900     MOVE TXN-OLD-STATES TO RAMSTR-KEY-STATES.
+017000     MOVE TXN-OLD-FLAG TO RAMSTR-KEY-FLAG.
+017100     READ RAMSTR
+017200         INVALID KEY
+017300             MOVE 'ORIGINAL KEY NOT ON MASTER' TO WS-XL-REASON
+017400             PERFORM 9000-WRITE-EXCEPTION
+017500                 THRU 9000-EXIT
+017600         NOT INVALID KEY
+017700             PERFORM 3000-APPLY-TRANSACTION
+017800                 THRU 3000-EXIT
+017900     END-READ.
+018000     PERFORM 7000-READ-NEXT-TRANSACTION
+018100         THRU 7000-EXIT.
+018200     GO TO 2000-EXIT.
+018300 2000-EXIT.
+018400     EXIT.
+018500*-----------------------------------------------------------------
+018600* 3000-APPLY-TRANSACTION - IF THE TRANSACTION ACTUALLY CHANGES
+018700* STATES OR FLAG, WRITE THE MASTER RECORD UNDER ITS NEW KEY
+018800* BEFORE REMOVING THE OLD ONE, SO A COLLISION ON THE NEW KEY
+018900* NEVER COSTS THE OLD RECORD.  A TRANSACTION THAT DOES NOT
+019000* ACTUALLY CHANGE EITHER FIELD IS LEFT UNAPPLIED, NOT SILENTLY
+019100* DROPPED.
+019200*-----------------------------------------------------------------
+019300 3000-APPLY-TRANSACTION.
+019400     MOVE 'N' TO WS-CHANGED-SW.
+019500     MOVE RAMSTR-DATA TO WS-SAVED-DATA.
+019600     IF TXN-NEW-STATES NOT = TXN-OLD-STATES
+019700         SET WS-KEY-CHANGED TO TRUE
+019800     END-IF.
+019900     IF TXN-NEW-FLAG NOT = TXN-OLD-FLAG
+020000         SET WS-KEY-CHANGED TO TRUE
+020100     END-IF.
+020200     IF WS-KEY-CHANGED
+020300         PERFORM 5000-EDIT-NEW-KEY-FIELDS
+020400             THRU 5000-EXIT
+020500         IF WS-EDIT-INVALID
+020600             MOVE 'INVALID NEW STATES/FLAG CODE' TO WS-XL-REASON
+020700             PERFORM 9000-WRITE-EXCEPTION
+020800                 THRU 9000-EXIT
+020900         ELSE
+021000             MOVE TXN-NEW-STATES TO RAMSTR-KEY-STATES
+021100             MOVE TXN-NEW-FLAG TO RAMSTR-KEY-FLAG
+021200             MOVE WS-SAVED-DATA TO RAMSTR-DATA
+021300             WRITE RAMSTR-RECORD
+021400                 INVALID KEY
+021500                     MOVE 'NEW KEY ALREADY ON MASTER'
+021600                         TO WS-XL-REASON
+021700                     PERFORM 9000-WRITE-EXCEPTION
+021800                         THRU 9000-EXIT
+021900                 NOT INVALID KEY
+022000                     MOVE TXN-OLD-STATES TO RAMSTR-KEY-STATES
+022100                     MOVE TXN-OLD-FLAG TO RAMSTR-KEY-FLAG
+022200                     DELETE RAMSTR RECORD
+022300                     PERFORM 3100-WRITE-CHANGE-AUDIT
+022400                         THRU 3100-EXIT
+022500                     ADD 1 TO WS-APPLIED-COUNT
+022600             END-WRITE
+022700         END-IF
+022800     ELSE
+022900         MOVE 'NO KEY CHANGE REQUESTED' TO WS-XL-REASON
+023000         PERFORM 9000-WRITE-EXCEPTION
+023100             THRU 9000-EXIT
+023200     END-IF.
+023300     GO TO 3000-EXIT.
+023400 3000-EXIT.
+023500     EXIT.
+023600*-----------------------------------------------------------------
+023700* 3100-WRITE-CHANGE-AUDIT - THE KEY CHANGE HAS BEEN APPLIED; LOG
+023800* ONE BEFORE/AFTER AUDIT RECORD FOR EACH FIELD THAT ACTUALLY
+023900* CHANGED.
+024000*-----------------------------------------------------------------
+024100 3100-WRITE-CHANGE-AUDIT.
+024200     IF TXN-NEW-STATES NOT = TXN-OLD-STATES
+024300         MOVE 'STATES' TO AUD-FIELD-NAME
+024400         MOVE TXN-OLD-STATES TO AUD-OLD-VALUE
+024500         MOVE TXN-NEW-STATES TO AUD-NEW-VALUE
+024600         PERFORM 4000-WRITE-AUDIT-RECORD
+024700             THRU 4000-EXIT
+024800     END-IF.
+024900     IF TXN-NEW-FLAG NOT = TXN-OLD-FLAG
+025000         MOVE 'FLAG' TO AUD-FIELD-NAME
+025100         MOVE TXN-OLD-FLAG TO AUD-OLD-VALUE
+025200         MOVE TXN-NEW-FLAG TO AUD-NEW-VALUE
+025300         PERFORM 4000-WRITE-AUDIT-RECORD
+025400             THRU 4000-EXIT
+025500     END-IF.
+025600     GO TO 3100-EXIT.
+025700 3100-EXIT.
+025800     EXIT.
+025900*-----------------------------------------------------------------
+026000* 4000-WRITE-AUDIT-RECORD - LOG ONE BEFORE/AFTER FIELD CHANGE TO
+026100* THE AUDIT TRAIL.
+026200*-----------------------------------------------------------------
+026300 4000-WRITE-AUDIT-RECORD.
+026400     MOVE TXN-OLD-STATES TO AUD-STATES.
+026500     MOVE TXN-OLD-FLAG TO AUD-FLAG.
+026600     ACCEPT WS-CD-DATE FROM DATE YYYYMMDD.
+026700     ACCEPT WS-CD-TIME FROM TIME.
+026800     MOVE WS-CD-DATE TO AUD-CHANGE-DATE.
+026900     MOVE WS-CD-TIME TO AUD-CHANGE-TIME.
+027000     MOVE WS-STEP-NAME TO AUD-JOB-NAME.
+027100     WRITE RAAUDIT-RECORD FROM AUDIT-RECORD.
+027200     GO TO 4000-EXIT.
+027300 4000-EXIT.
+027400     EXIT.
+027500*-----------------------------------------------------------------
+027600* 5000-EDIT-NEW-KEY-FIELDS - VALID ONLY IF THE TRANSACTION'S NEW
+027700* STATES AND FLAG BOTH MATCH ONE OF THE CONDITION NAMES CODED FOR
+027800* THEM IN THE COPYBOOK.  RAUTXN IS NOT PASSED THROUGH RAEDT010'S
+027900* EDIT THE WAY RALOD030/RASYN035'S INPUT IS, SO THIS IS THE ONLY
+028000* CHECK STANDING BETWEEN A BAD KEY CHANGE CARD AND THE MASTER.
+028100*-----------------------------------------------------------------
+028200 5000-EDIT-NEW-KEY-FIELDS.
+028300     SET WS-EDIT-VALID TO TRUE.
+028400     MOVE TXN-NEW-STATES TO STATES.
+028500     MOVE TXN-NEW-FLAG TO FLAG.
+028600     IF NOT (ILLINOIS OR NEW-YORK OR MASSACHUSETTS OR INDIANA)
+028700         SET WS-EDIT-INVALID TO TRUE
+028800     END-IF.
+028900     IF WS-EDIT-VALID
+029000         IF NOT (FLAG-A OR FLAG-B OR FLAG-NUM)
+029100             SET WS-EDIT-INVALID TO TRUE
+029200         END-IF
+029300     END-IF.
+029400     GO TO 5000-EXIT.
+029500 5000-EXIT.
+029600     EXIT.
+029700*-----------------------------------------------------------------
+029800* 7000-READ-NEXT-TRANSACTION - READ THE NEXT TRANSACTION FROM
+029900* RAUTXN.
+030000*-----------------------------------------------------------------
+030100 7000-READ-NEXT-TRANSACTION.
+030200     READ RAUTXN
+030300         AT END
+030400             SET WS-EOF TO TRUE
+030500         NOT AT END
+030600             ADD 1 TO WS-TXN-COUNT
+030700     END-READ.
+030800     GO TO 7000-EXIT.
+030900 7000-EXIT.
+031000     EXIT.
+031100*-----------------------------------------------------------------
+031200* 8000-TERMINATE - PRINT THE FINAL TOTALS AND CLOSE ALL FILES.
+031300*-----------------------------------------------------------------
+031400 8000-TERMINATE.
+031500     MOVE WS-TXN-COUNT TO WS-TOT-READ.
+031600     MOVE WS-APPLIED-COUNT TO WS-TOT-APPLIED.
+031700     MOVE WS-REJECT-COUNT TO WS-TOT-REJECT.
+031800     WRITE RAUEXCP-LINE FROM WS-TOTAL-LINE.
+031900     WRITE RAUEXCP-LINE FROM WS-TOTAL-LINE-2.
+032000     WRITE RAUEXCP-LINE FROM WS-TOTAL-LINE-3.
+032100     CLOSE RAUTXN.
+032200     CLOSE RAMSTR.
+032300     CLOSE RAAUDIT.
+032400     CLOSE RAUEXCP.
+032500     GO TO 8000-EXIT.
+032600 8000-EXIT.
+032700     EXIT.
+032800*-----------------------------------------------------------------
+032900* 9000-WRITE-EXCEPTION - LIST A TRANSACTION THAT COULD NOT BE
+033000* APPLIED, WITH THE REASON, ON THE EXCEPTION REPORT.
+033100*-----------------------------------------------------------------
+033200 9000-WRITE-EXCEPTION.
+033300     MOVE TXN-OLD-STATES TO WS-XL-OLD-STATES.
+033400     MOVE TXN-OLD-FLAG TO WS-XL-OLD-FLAG.
+033500     WRITE RAUEXCP-LINE FROM WS-EXCP-LINE.
+033600     ADD 1 TO WS-REJECT-COUNT.
+033700     GO TO 9000-EXIT.
+033800 9000-EXIT.
+033900     EXIT.
