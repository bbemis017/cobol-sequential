@@ -0,0 +1,323 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RAEDT010.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     STATE-CODE EDIT RUN AGAINST THE RECORD-A LAYOUT.
+000900     READS THE RECORD-A SEQUENTIAL EXTRACT AND CHECKS THE STATES
+001000     FIELD AGAINST THE FOUR CONDITION NAMES CODED IN THE COPYBOOK
+001100     (ILLINOIS, NEW-YORK, MASSACHUSETTS, INDIANA).  RECORDS THAT
+001200     FAIL THE EDIT ARE WRITTEN TO A REJECT FILE AND LISTED ON AN
+001300     EXCEPTION REPORT FOR DATA ENTRY TO WORK.  GOOD RECORDS ARE
+001400     PASSED THROUGH TO RAGOOD FOR THE NEXT STEP IN THE STREAM.
+001500     A CHECKPOINT RECORD IS WRITTEN TO RACKPT EVERY N RECORDS
+001600     (N FROM THE SYSIN CONTROL CARD) SO A LONG RUN THAT ABENDS
+001700     PARTWAY THROUGH CAN BE RESTARTED WITHOUT REPROCESSING THE
+001800     WHOLE FILE.  A RESTART RUN READS THE PRIOR CHECKPOINT FROM
+001900     RACKIN AND SKIPS RAIN FORWARD PAST THE NUMBER OF RECORDS
+002000     ALREADY PROCESSED LAST RUN BEFORE RESUMING NORMAL
+002100     PROCESSING.  THE CHECKPOINTED RECORD COUNT DRIVES THE SKIP,
+002200     NOT THE CHECKPOINTED KEY - STATES AND FLAG ONLY TAKE A
+002300     HANDFUL OF VALUES BETWEEN THEM, SO THAT COMBINATION REPEATS
+002400     FAR TOO OFTEN TO TELL ONE RECORD'S POSITION FROM ANOTHER'S.
+002500*-----------------------------------------------------------------
+002600* MODIFICATION HISTORY
+002700*   2026-08-09  BB  ORIGINAL VERSION.
+002800*   2026-08-09  BB  ADDED CHECKPOINT/RESTART SUPPORT (RACKPT/
+002900*       RACKIN).
+003000*   2026-08-09  BB  RESTART REPOSITIONING NOW SKIPS BY THE
+003100*       CHECKPOINTED RECORD COUNT INSTEAD OF SCANNING FOR THE
+003200*       CHECKPOINTED STATES/FLAG KEY, WHICH RECURS TOO OFTEN TO
+003300*       MARK A UNIQUE POSITION IN THE FILE.
+003400*-----------------------------------------------------------------
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER. IBM-370.
+003800 OBJECT-COMPUTER. IBM-370.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT RAIN ASSIGN TO "RAIN"
+004200         ORGANIZATION IS SEQUENTIAL.
+004300     SELECT RAGOOD ASSIGN TO "RAGOOD"
+004400         ORGANIZATION IS SEQUENTIAL.
+004500     SELECT RAREJ ASSIGN TO "RAREJ"
+004600         ORGANIZATION IS SEQUENTIAL.
+004700     SELECT RAEXCP ASSIGN TO "RAEXCP"
+004800         ORGANIZATION IS SEQUENTIAL.
+004900     SELECT RACKPT ASSIGN TO "RACKPT"
+005000         ORGANIZATION IS SEQUENTIAL.
+005100     SELECT RACKIN ASSIGN TO "RACKIN"
+005200         ORGANIZATION IS SEQUENTIAL.
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  RAIN
+005600     RECORDING MODE IS F.
+005700 COPY "values.cpy".
+005800 FD  RAGOOD
+005900     RECORDING MODE IS F.
+006000 01  RAGOOD-RECORD.
+006100     05  FILLER                      PIC X(29).
+006200 FD  RAREJ
+006300     RECORDING MODE IS F.
+006400 01  RAREJ-RECORD.
+006500     05  FILLER                      PIC X(29).
+006600 FD  RAEXCP
+006700     RECORDING MODE IS F.
+006800 01  RAEXCP-LINE                     PIC X(132).
+006900 FD  RACKPT
+007000     RECORDING MODE IS F.
+007100 01  RACKPT-RECORD.
+007200     05  FILLER                      PIC X(30).
+007300 FD  RACKIN
+007400     RECORDING MODE IS F.
+007500 01  RACKIN-RECORD.
+007600     05  FILLER                      PIC X(30).
+007700 WORKING-STORAGE SECTION.
+007800 COPY "CKPTREC.CPY".
+007900 01  WS-SWITCHES.
+008000     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+008100         88  WS-EOF                  VALUE 'Y'.
+008200     05  WS-STATES-SW                PIC X(01) VALUE 'N'.
+008300         88  WS-STATES-VALID         VALUE 'Y'.
+008400         88  WS-STATES-INVALID       VALUE 'N'.
+008500     05  WS-RESTART-SW               PIC X(01) VALUE 'N'.
+008600         88  WS-RESTART-RUN          VALUE 'Y'.
+008700 01  WS-COUNTERS.
+008800     05  WS-REC-COUNT                PIC 9(09) COMP VALUE ZERO.
+008900     05  WS-GOOD-COUNT               PIC 9(09) COMP VALUE ZERO.
+009000     05  WS-BAD-COUNT                PIC 9(09) COMP VALUE ZERO.
+009100     05  WS-CKPT-COUNTER             PIC 9(09) COMP VALUE ZERO.
+009200     05  WS-SKIP-COUNTER             PIC 9(09) COMP VALUE ZERO.
+009300 01  WS-PARM-CARD.
+009400     05  WS-PARM-STEP-NAME           PIC X(08).
+009500     05  WS-PARM-CKPT-INTERVAL       PIC 9(05).
+009600     05  WS-PARM-RESTART-FLAG        PIC X(01).
+009700     05  FILLER                      PIC X(66).
+009800 01  WS-STEP-NAME                    PIC X(08) VALUE 'RAEDT010'.
+009900 01  WS-CKPT-INTERVAL                PIC 9(09) COMP VALUE ZERO.
+010000 01  WS-CD-DATE                      PIC 9(08).
+010100 01  WS-CD-TIME                      PIC 9(06).
+010200 01  WS-HEADING-1.
+010300     05  FILLER                      PIC X(20)
+010400         VALUE 'RAEDT010 STATE-CODE '.
+010500     05  FILLER                      PIC X(20)
+010600         VALUE 'EDIT EXCEPTION LIST '.
+010700     05  FILLER                      PIC X(92) VALUE SPACES.
+010800 01  WS-HEADING-2.
+010900     05  FILLER PIC X(12) VALUE 'RECORD-NBR  '.
+011000     05  FILLER PIC X(12) VALUE 'BAD-STATES  '.
+011100     05  FILLER PIC X(12) VALUE 'JOB-STEP    '.
+011200     05  FILLER PIC X(96) VALUE SPACES.
+011300 01  WS-DETAIL-LINE.
+011400     05  WS-DTL-RECNBR               PIC ZZZZZZZZ9.
+011500     05  FILLER                      PIC X(03) VALUE SPACES.
+011600     05  WS-DTL-STATES               PIC X(02).
+011700     05  FILLER                      PIC X(10) VALUE SPACES.
+011800     05  WS-DTL-STEP                 PIC X(08).
+011900     05  FILLER                      PIC X(100) VALUE SPACES.
+012000 01  WS-RESTART-LINE.
+012100     05  FILLER PIC X(20) VALUE 'RESTARTED AFTER ... '.
+012200     05  WS-RSL-COUNT                PIC ZZZZZZZZ9.
+012300     05  FILLER                      PIC X(03) VALUE SPACES.
+012400     05  FILLER PIC X(07) VALUE 'RECORDS'.
+012500     05  FILLER                      PIC X(03) VALUE SPACES.
+012600     05  FILLER PIC X(11) VALUE 'LAST KEY = '.
+012700     05  WS-RSL-STATES               PIC X(02).
+012800     05  WS-RSL-FLAG                 PIC X(02).
+012900     05  FILLER                      PIC X(75) VALUE SPACES.
+013000 01  WS-TOTAL-LINE.
+013100     05  FILLER PIC X(20) VALUE 'RECORDS READ .... '.
+013200     05  WS-TOT-READ                 PIC ZZZZZZZZ9.
+013300     05  FILLER                      PIC X(103) VALUE SPACES.
+013400 01  WS-TOTAL-LINE-2.
+013500     05  FILLER PIC X(20) VALUE 'RECORDS GOOD .... '.
+013600     05  WS-TOT-GOOD                 PIC ZZZZZZZZ9.
+013700     05  FILLER                      PIC X(103) VALUE SPACES.
+013800 01  WS-TOTAL-LINE-3.
+013900     05  FILLER PIC X(20) VALUE 'RECORDS REJECT .. '.
+014000     05  WS-TOT-BAD                  PIC ZZZZZZZZ9.
+014100     05  FILLER                      PIC X(103) VALUE SPACES.
+014200 PROCEDURE DIVISION.
+014300 0000-MAINLINE.
+014400     PERFORM 1000-INITIALIZE
+014500         THRU 1000-EXIT.
+014600     PERFORM 2000-PROCESS-RECORD
+014700         THRU 2000-EXIT
+014800         UNTIL WS-EOF.
+014900     PERFORM 8000-TERMINATE
+015000         THRU 8000-EXIT.
+015100     STOP RUN.
+015200*-----------------------------------------------------------------
+015300* 1000-INITIALIZE - OPEN FILES, READ THE CONTROL CARD, REPOSITION
+015400* ON A RESTART RUN, AND PRIME THE FIRST READ.
+015500*-----------------------------------------------------------------
+015600 1000-INITIALIZE.
+015700     ACCEPT WS-PARM-CARD FROM SYSIN.
+015800     IF WS-PARM-STEP-NAME NOT = SPACES
+015900         MOVE WS-PARM-STEP-NAME TO WS-STEP-NAME
+016000     END-IF.
+016100     IF WS-PARM-CKPT-INTERVAL NUMERIC
+016200         AND WS-PARM-CKPT-INTERVAL > ZERO
+016300             MOVE WS-PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+016400     END-IF.
+016500     IF WS-PARM-RESTART-FLAG = 'Y'
+016600         SET WS-RESTART-RUN TO TRUE
+016700     END-IF.
+016800     OPEN INPUT RAIN.
+016900     OPEN OUTPUT RAGOOD.
+017000     OPEN OUTPUT RAREJ.
+017100     OPEN OUTPUT RAEXCP.
+017200     OPEN OUTPUT RACKPT.
+017300     WRITE RAEXCP-LINE FROM WS-HEADING-1.
+017400     WRITE RAEXCP-LINE FROM WS-HEADING-2.
+017500     IF WS-RESTART-RUN
+017600         PERFORM 1100-RESTART-REPOSITION
+017700             THRU 1100-EXIT
+017800     END-IF.
+017900     PERFORM 7000-READ-NEXT-RECORD
+018000         THRU 7000-EXIT.
+018100     GO TO 1000-EXIT.
+018200 1000-EXIT.
+018300     EXIT.
+018400*-----------------------------------------------------------------
+018500* 1100-RESTART-REPOSITION - READ THE PRIOR CHECKPOINT AND SKIP
+018600* RAIN FORWARD PAST EVERY RECORD ALREADY PROCESSED LAST RUN.  THE
+018700* CHECKPOINTED RECORD COUNT DRIVES THE SKIP; THE CHECKPOINTED KEY
+018800* IS KEPT ONLY TO PRINT ON THE RESTART LINE FOR THE OPERATOR.
+018900*-----------------------------------------------------------------
+019000 1100-RESTART-REPOSITION.
+019100     OPEN INPUT RACKIN.
+019200     READ RACKIN INTO CKPT-RECORD
+019300         AT END
+019400             CONTINUE
+019500     END-READ.
+019600     CLOSE RACKIN.
+019700     MOVE CKPT-REC-COUNT TO WS-REC-COUNT.
+019800     MOVE ZERO TO WS-SKIP-COUNTER.
+019900     PERFORM 1200-SKIP-ONE-RECORD
+020000         THRU 1200-EXIT
+020100         UNTIL WS-SKIP-COUNTER >= CKPT-REC-COUNT OR WS-EOF.
+020200     MOVE WS-REC-COUNT TO WS-RSL-COUNT.
+020300     MOVE CKPT-LAST-STATES TO WS-RSL-STATES.
+020400     MOVE CKPT-LAST-FLAG TO WS-RSL-FLAG.
+020500     WRITE RAEXCP-LINE FROM WS-RESTART-LINE.
+020600     GO TO 1100-EXIT.
+020700 1100-EXIT.
+020800     EXIT.
+020900*-----------------------------------------------------------------
+021000* 1200-SKIP-ONE-RECORD - READ AND DISCARD ONE RAIN RECORD DURING
+021100* RESTART REPOSITIONING UNTIL THE CHECKPOINTED RECORD COUNT HAS
+021200* BEEN READ AND DISCARDED.
+021300*-----------------------------------------------------------------
+021400 1200-SKIP-ONE-RECORD.
+021500     READ RAIN
+021600         AT END
+021700             SET WS-EOF TO TRUE
+021800         NOT AT END
+021900             ADD 1 TO WS-SKIP-COUNTER
+022000     END-READ.
+022100     GO TO 1200-EXIT.
+022200 1200-EXIT.
+022300     EXIT.
+022400*-----------------------------------------------------------------
+022500* 2000-PROCESS-RECORD - EDIT THE STATES CODE AND ROUTE THE
+022600* RECORD, CHECKPOINT ON THE INTERVAL, THEN READ THE NEXT ONE.
+022700*-----------------------------------------------------------------
+022800 2000-PROCESS-RECORD.
+022900     PERFORM 3000-EDIT-STATES-CODE
+023000         THRU 3000-EXIT.
+023100     IF WS-STATES-VALID
+023200         ADD 1 TO WS-GOOD-COUNT
+023300         WRITE RAGOOD-RECORD FROM RECORD-A
+023400     ELSE
+023500         ADD 1 TO WS-BAD-COUNT
+023600         PERFORM 5000-WRITE-EXCEPTION
+023700             THRU 5000-EXIT
+023800     END-IF.
+023900     ADD 1 TO WS-CKPT-COUNTER.
+024000     IF WS-CKPT-INTERVAL > ZERO
+024100         AND WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+024200             PERFORM 6000-WRITE-CHECKPOINT
+024300                 THRU 6000-EXIT
+024400             MOVE ZERO TO WS-CKPT-COUNTER
+024500     END-IF.
+024600     PERFORM 7000-READ-NEXT-RECORD
+024700         THRU 7000-EXIT.
+024800     GO TO 2000-EXIT.
+024900 2000-EXIT.
+025000     EXIT.
+025100*-----------------------------------------------------------------
+025200* 3000-EDIT-STATES-CODE - VALID ONLY IF ONE OF THE FOUR 88-LEVEL
+025300* CONDITION NAMES CODED FOR STATES IN THE COPYBOOK IS TRUE.
+025400*-----------------------------------------------------------------
+025500 3000-EDIT-STATES-CODE.
+025600     SET WS-STATES-INVALID TO TRUE.
+025700     IF ILLINOIS OR NEW-YORK OR MASSACHUSETTS OR INDIANA
+025800         SET WS-STATES-VALID TO TRUE
+025900     END-IF.
+026000     GO TO 3000-EXIT.
+026100 3000-EXIT.
+026200     EXIT.
+026300*-----------------------------------------------------------------
+026400* 5000-WRITE-EXCEPTION - LOG A REJECTED RECORD TO THE REJECT
+026500* FILE AND TO THE EXCEPTION LISTING FOR DATA ENTRY.
+026600*-----------------------------------------------------------------
+026700 5000-WRITE-EXCEPTION.
+026800     WRITE RAREJ-RECORD FROM RECORD-A.
+026900     MOVE WS-REC-COUNT TO WS-DTL-RECNBR.
+027000     MOVE STATES TO WS-DTL-STATES.
+027100     MOVE WS-STEP-NAME TO WS-DTL-STEP.
+027200     WRITE RAEXCP-LINE FROM WS-DETAIL-LINE.
+027300     GO TO 5000-EXIT.
+027400 5000-EXIT.
+027500     EXIT.
+027600*-----------------------------------------------------------------
+027700* 6000-WRITE-CHECKPOINT - RECORD THE LAST KEY PROCESSED AND THE
+027800* RUNNING RECORD COUNT SO A RESTART CAN PICK UP FROM HERE.
+027900*-----------------------------------------------------------------
+028000 6000-WRITE-CHECKPOINT.
+028100     MOVE STATES TO CKPT-LAST-STATES.
+028200     MOVE FLAG TO CKPT-LAST-FLAG.
+028300     MOVE WS-REC-COUNT TO CKPT-REC-COUNT.
+028400     MOVE WS-STEP-NAME TO CKPT-JOB-NAME.
+028500     ACCEPT WS-CD-DATE FROM DATE YYYYMMDD.
+028600     ACCEPT WS-CD-TIME FROM TIME.
+028700     MOVE WS-CD-DATE TO CKPT-RUN-DATE.
+028800     MOVE WS-CD-TIME TO CKPT-RUN-TIME.
+028900     WRITE RACKPT-RECORD FROM CKPT-RECORD.
+029000     GO TO 6000-EXIT.
+029100 6000-EXIT.
+029200     EXIT.
+029300*-----------------------------------------------------------------
+029400* 7000-READ-NEXT-RECORD - READ THE NEXT RECORD-A FROM RAIN.
+029500*-----------------------------------------------------------------
+029600 7000-READ-NEXT-RECORD.
+029700     READ RAIN
+029800         AT END
+029900             SET WS-EOF TO TRUE
+030000         NOT AT END
+030100             ADD 1 TO WS-REC-COUNT
+030200     END-READ.
+030300     GO TO 7000-EXIT.
+030400 7000-EXIT.
+030500     EXIT.
+030600*-----------------------------------------------------------------
+030700* 8000-TERMINATE - PRINT THE FINAL TOTALS AND CLOSE ALL FILES.
+030800*-----------------------------------------------------------------
+030900 8000-TERMINATE.
+031000     MOVE WS-REC-COUNT TO WS-TOT-READ.
+031100     MOVE WS-GOOD-COUNT TO WS-TOT-GOOD.
+031200     MOVE WS-BAD-COUNT TO WS-TOT-BAD.
+031300     WRITE RAEXCP-LINE FROM WS-TOTAL-LINE.
+031400     WRITE RAEXCP-LINE FROM WS-TOTAL-LINE-2.
+031500     WRITE RAEXCP-LINE FROM WS-TOTAL-LINE-3.
+031600     CLOSE RAIN.
+031700     CLOSE RAGOOD.
+031800     CLOSE RAREJ.
+031900     CLOSE RAEXCP.
+032000     CLOSE RACKPT.
+032100     GO TO 8000-EXIT.
+032200 8000-EXIT.
+032300     EXIT.
