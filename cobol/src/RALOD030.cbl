@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RALOD030.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     ONE-TIME CONVERSION/LOAD OF THE RECORD-A SEQUENTIAL EXTRACT
+000900     INTO AN INDEXED MASTER FILE KEYED ON STATES + FLAG.  THIS
+001000     LETS THE INQUIRY AND UPDATE JOBS RANDOM-READ A SINGLE
+001100     RECORD INSTEAD OF SCANNING THE FULL SEQUENTIAL FILE.  THE
+001200     MASTER IS BUILT FROM EMPTY EACH TIME THIS PROGRAM RUNS; SEE
+001300     RASYN035 FOR THE NIGHTLY RE-SYNC AGAINST AN ALREADY-LOADED
+001400     MASTER.  STATES + FLAG IS A CATEGORY KEY, NOT A UNIQUE
+001500     PER-RECORD KEY, SO MORE THAN ONE INCOMING RECORD LANDING ON
+001600     THE SAME KEY IS THE EXPECTED SHAPE OF THE EXTRACT RATHER
+001700     THAN A DATA-QUALITY PROBLEM; THE SAME KEY SEEN AGAIN SIMPLY
+001800     REFRESHES THAT MASTER RECORD, LAST ONE IN THE EXTRACT WINS,
+001900     THE SAME ADD-OR-UPDATE RULE RASYN035 USES FOR THE NIGHTLY
+002000     RE-SYNC.
+002100*-----------------------------------------------------------------
+002200* MODIFICATION HISTORY
+002300*   2026-08-09  BB  ORIGINAL VERSION.
+002400*   2026-08-09  BB  CHANGED FROM REJECT-ON-DUPLICATE-KEY TO
+002500*       ADD-OR-UPDATE, MATCHING RASYN035, SINCE STATES+FLAG IS A
+002600*       CATEGORY KEY AND REPEATED KEYS IN THE EXTRACT ARE NORMAL.
+002700*       RAREJ IS NO LONGER NEEDED AND HAS BEEN REMOVED.
+002800*-----------------------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-370.
+003200 OBJECT-COMPUTER. IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT RAIN ASSIGN TO "RAIN"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT RAMSTR ASSIGN TO "RAMSTR"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS RANDOM
+004000         RECORD KEY IS RAMSTR-KEY.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  RAIN
+004400     RECORDING MODE IS F.
+004500 COPY "values.cpy".
+004600 01  RAIN-PAYLOAD-VIEW REDEFINES RECORD-A.
+004700     05  FILLER                      PIC X(04).
+004800     05  RAIN-PAYLOAD                PIC X(25).
+004900 FD  RAMSTR.
+005000 COPY "RAMSTREC.CPY".
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-SWITCHES.
+005300     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+005400         88  WS-EOF                  VALUE 'Y'.
+005500 01  WS-COUNTERS.
+005600     05  WS-READ-COUNT               PIC 9(09) COMP VALUE ZERO.
+005700     05  WS-ADD-COUNT                PIC 9(09) COMP VALUE ZERO.
+005800     05  WS-UPDATE-COUNT             PIC 9(09) COMP VALUE ZERO.
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200         THRU 1000-EXIT.
+006300     PERFORM 2000-PROCESS-RECORD
+006400         THRU 2000-EXIT
+006500         UNTIL WS-EOF.
+006600     PERFORM 8000-TERMINATE
+006700         THRU 8000-EXIT.
+006800     STOP RUN.
+006900*-----------------------------------------------------------------
+007000* 1000-INITIALIZE - OPEN THE SEQUENTIAL EXTRACT, BUILD THE MASTER
+007100* FRESH (OPEN OUTPUT THEN CLOSE), REOPEN IT I-O SO IT CAN BE
+007200* BOTH READ AND WRITTEN, THEN PRIME THE READ.
+007300*-----------------------------------------------------------------
+007400 1000-INITIALIZE.
+007500     OPEN INPUT RAIN.
+007600     OPEN OUTPUT RAMSTR.
+007700     CLOSE RAMSTR.
+007800     OPEN I-O RAMSTR.
+007900     PERFORM 7000-READ-NEXT-RECORD
+008000         THRU 7000-EXIT.
+008100     GO TO 1000-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*-----------------------------------------------------------------
+008500* 2000-PROCESS-RECORD - ADD OR UPDATE THE MASTER RECORD FOR THE
+008600* INCOMING STATES/FLAG KEY.
+008700*-----------------------------------------------------------------
+008800 2000-PROCESS-RECORD.
+008900     MOVE STATES TO RAMSTR-KEY-STATES.
+009000     MOVE FLAG TO RAMSTR-KEY-FLAG.
+009100     READ RAMSTR
+009200         INVALID KEY
+009300             PERFORM 3000-ADD-MASTER-RECORD
+009400                 THRU 3000-EXIT
+009500         NOT INVALID KEY
+009600             PERFORM 4000-UPDATE-MASTER-RECORD
+009700                 THRU 4000-EXIT
+009800     END-READ.
+009900     PERFORM 7000-READ-NEXT-RECORD
+010000         THRU 7000-EXIT.
+010100     GO TO 2000-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400*-----------------------------------------------------------------
+010500* 3000-ADD-MASTER-RECORD - KEY NOT YET ON THE MASTER; WRITE A NEW
+010600* MASTER RECORD FOR IT.
+010700*-----------------------------------------------------------------
+010800 3000-ADD-MASTER-RECORD.
+010900     MOVE RAIN-PAYLOAD TO RAMSTR-DATA.
+011000     WRITE RAMSTR-RECORD.
+011100     ADD 1 TO WS-ADD-COUNT.
+011200     GO TO 3000-EXIT.
+011300 3000-EXIT.
+011400     EXIT.
+011500*-----------------------------------------------------------------
+011600* 4000-UPDATE-MASTER-RECORD - KEY ALREADY ON THE MASTER FROM AN
+011700* EARLIER RECORD IN THIS SAME EXTRACT; REFRESH IT WITH THE
+011800* INCOMING DATA, LAST RECORD FOR THE KEY WINS.
+011900*-----------------------------------------------------------------
+012000 4000-UPDATE-MASTER-RECORD.
+012100     MOVE RAIN-PAYLOAD TO RAMSTR-DATA.
+012200     REWRITE RAMSTR-RECORD.
+012300     ADD 1 TO WS-UPDATE-COUNT.
+012400     GO TO 4000-EXIT.
+012500 4000-EXIT.
+012600     EXIT.
+012700*-----------------------------------------------------------------
+012800* 7000-READ-NEXT-RECORD - READ THE NEXT RECORD-A FROM RAIN.
+012900*-----------------------------------------------------------------
+013000 7000-READ-NEXT-RECORD.
+013100     READ RAIN
+013200         AT END
+013300             SET WS-EOF TO TRUE
+013400         NOT AT END
+013500             ADD 1 TO WS-READ-COUNT
+013600     END-READ.
+013700     GO TO 7000-EXIT.
+013800 7000-EXIT.
+013900     EXIT.
+014000*-----------------------------------------------------------------
+014100* 8000-TERMINATE - DISPLAY THE LOAD TOTALS AND CLOSE ALL FILES.
+014200*-----------------------------------------------------------------
+014300 8000-TERMINATE.
+014400     DISPLAY 'RALOD030 RECORDS READ    = ' WS-READ-COUNT.
+014500     DISPLAY 'RALOD030 RECORDS ADDED   = ' WS-ADD-COUNT.
+014600     DISPLAY 'RALOD030 RECORDS UPDATED = ' WS-UPDATE-COUNT.
+014700     CLOSE RAIN.
+014800     CLOSE RAMSTR.
+014900     GO TO 8000-EXIT.
+015000 8000-EXIT.
+015100     EXIT.
