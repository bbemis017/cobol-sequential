@@ -0,0 +1,86 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RASED060.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     SEED/INITIALIZATION UTILITY FOR ONBOARDING NEW RECORD-A
+000900     FEEDS.  A WORKING-STORAGE COPY OF RECORD-A CARRIES EVERY
+001000     VALUE CLAUSE CODED IN THE COPYBOOK (FIELD-WITH-VAL TO 'BB',
+001100     SPACES-VAL TO BLANKS, ZERO-VAL TO ZERO, AND SO ON) AS ITS
+001200     STARTING CONTENT.  THOSE VALUE CLAUSES ONLY TAKE EFFECT ON
+001300     A WORKING-STORAGE ITEM, NOT ON A FILE SECTION RECORD, WHICH
+001400     IS WHY THE SEED IMAGE IS BUILT HERE RATHER THAN AGAINST THE
+001500     OUTPUT FD DIRECTLY.  THE SEED RECORD IS WRITTEN TO A NEW
+001600     SEQUENTIAL FILE THE NUMBER OF TIMES GIVEN ON THE SYSIN
+001700     CONTROL CARD (DEFAULT 1) SO A NEW UPSTREAM FEED OR A TEST
+001800     FILE CAN BE STOOD UP ALREADY POPULATED WITH VALID DEFAULTS
+001900     INSTEAD OF LOW-VALUES.
+002000*-----------------------------------------------------------------
+002100* MODIFICATION HISTORY
+002200*   2026-08-09  BB  ORIGINAL VERSION.
+002300*-----------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RAOUT ASSIGN TO "RAOUT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RAOUT
+003500     RECORDING MODE IS F.
+003600 01  RAOUT-RECORD.
+003700     05  FILLER                      PIC X(29).
+003800 WORKING-STORAGE SECTION.
+003900 COPY "values.cpy".
+004000 01  WS-PARM-CARD.
+004100     05  WS-PARM-COUNT               PIC 9(09).
+004200     05  FILLER                      PIC X(71).
+004300 01  WS-SEED-COUNT                   PIC 9(09) COMP VALUE 1.
+004400 01  WS-WRITE-COUNT                  PIC 9(09) COMP VALUE ZERO.
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE
+004800         THRU 1000-EXIT.
+004900     PERFORM 2000-WRITE-SEED-RECORD
+005000         THRU 2000-EXIT
+005100         WS-SEED-COUNT TIMES.
+005200     PERFORM 8000-TERMINATE
+005300         THRU 8000-EXIT.
+005400     STOP RUN.
+005500*-----------------------------------------------------------------
+005600* 1000-INITIALIZE - READ THE SEED COUNT FROM SYSIN AND OPEN THE
+005700* OUTPUT FILE.
+005800*-----------------------------------------------------------------
+005900 1000-INITIALIZE.
+006000     ACCEPT WS-PARM-CARD FROM SYSIN.
+006100     IF WS-PARM-COUNT NUMERIC AND WS-PARM-COUNT > ZERO
+006200         MOVE WS-PARM-COUNT TO WS-SEED-COUNT
+006300     END-IF.
+006400     OPEN OUTPUT RAOUT.
+006500     GO TO 1000-EXIT.
+006600 1000-EXIT.
+006700     EXIT.
+006800*-----------------------------------------------------------------
+006900* 2000-WRITE-SEED-RECORD - WRITE THE COPYBOOK-DEFAULT SEED IMAGE
+007000* OF RECORD-A TO THE OUTPUT FILE.
+007100*-----------------------------------------------------------------
+007200 2000-WRITE-SEED-RECORD.
+007300     WRITE RAOUT-RECORD FROM RECORD-A.
+007400     ADD 1 TO WS-WRITE-COUNT.
+007500     GO TO 2000-EXIT.
+007600 2000-EXIT.
+007700     EXIT.
+007800*-----------------------------------------------------------------
+007900* 8000-TERMINATE - DISPLAY THE COUNT WRITTEN AND CLOSE THE FILE.
+008000*-----------------------------------------------------------------
+008100 8000-TERMINATE.
+008200     DISPLAY 'RASED060 SEED RECORDS WRITTEN = ' WS-WRITE-COUNT.
+008300     CLOSE RAOUT.
+008400     GO TO 8000-EXIT.
+008500 8000-EXIT.
+008600     EXIT.
