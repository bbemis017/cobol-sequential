@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RASGN040.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     SIGN-CONSISTENCY CHECK ON PLUS-VAL AND MINUS-VAL.
+000900     PLUS-VAL (DEFINED +0) SHOULD NEVER TEST NEGATIVE AND
+001000     MINUS-VAL (DEFINED -0) SHOULD NEVER TEST POSITIVE.  BOTH
+001100     VIOLATIONS ARE HARD EXCEPTIONS.  A MINUS-VAL OF ZERO IS
+001200     ALSO NOTED AS A WARNING LINE, NOT A HARD EXCEPTION, SINCE
+001300     COBOL NORMALIZES SIGNED ZERO AND A TRUE NEGATIVE BALANCE
+001400     THAT LOST ITS SIGN ON THE WAY IN IS INDISTINGUISHABLE FROM
+001500     A GENUINE ZERO BALANCE ONCE IT REACHES THIS FIELD; THE
+001600     WARNING GIVES DATA ENTRY SOMETHING TO TRACE BACK TO SOURCE
+001700     RATHER THAN LETTING IT PASS UNNOTICED.  RUN THIS BEFORE ANY
+001800     JOB THAT TOTALS PLUS-VAL OR MINUS-VAL.
+001900*-----------------------------------------------------------------
+002000* MODIFICATION HISTORY
+002100*   2026-08-09  BB  ORIGINAL VERSION.
+002200*-----------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RAIN ASSIGN TO "RAIN"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT RAEXCP ASSIGN TO "RAEXCP"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RAIN
+003600     RECORDING MODE IS F.
+003700 COPY "values.cpy".
+003800 FD  RAEXCP
+003900     RECORDING MODE IS F.
+004000 01  RAEXCP-LINE                     PIC X(132).
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+004400         88  WS-EOF                  VALUE 'Y'.
+004500 01  WS-COUNTERS.
+004600     05  WS-REC-COUNT                PIC 9(09) COMP VALUE ZERO.
+004700     05  WS-PLUS-BAD-COUNT           PIC 9(09) COMP VALUE ZERO.
+004800     05  WS-MINUS-BAD-COUNT          PIC 9(09) COMP VALUE ZERO.
+004900     05  WS-MINUS-ZERO-COUNT         PIC 9(09) COMP VALUE ZERO.
+005000 01  WS-HEADING-1.
+005100     05  FILLER PIC X(40)
+005200         VALUE 'RASGN040 SIGN-CONSISTENCY EXCEPTIONS'.
+005300     05  FILLER                      PIC X(92) VALUE SPACES.
+005400 01  WS-HEADING-2.
+005500     05  FILLER PIC X(12) VALUE 'RECORD-NBR  '.
+005600     05  FILLER PIC X(08) VALUE 'STATES  '.
+005700     05  FILLER PIC X(08) VALUE 'FLAG    '.
+005800     05  FILLER PIC X(14) VALUE 'EXCEPTION-TYPE'.
+005900     05  FILLER PIC X(12) VALUE '  FIELD-VAL '.
+006000     05  FILLER                      PIC X(78) VALUE SPACES.
+006100 01  WS-DETAIL-LINE.
+006200     05  WS-DTL-RECNBR               PIC ZZZZZZZZ9.
+006300     05  FILLER                      PIC X(03) VALUE SPACES.
+006400     05  WS-DTL-STATES               PIC X(02).
+006500     05  FILLER                      PIC X(06) VALUE SPACES.
+006600     05  WS-DTL-FLAG                 PIC X(02).
+006700     05  FILLER                      PIC X(06) VALUE SPACES.
+006800     05  WS-DTL-EXCEPTION            PIC X(20).
+006900     05  WS-DTL-VALUE                PIC -ZZ9.
+007000     05  FILLER                      PIC X(80) VALUE SPACES.
+007100 01  WS-TOTAL-LINE-1.
+007200     05  FILLER PIC X(24) VALUE 'RECORDS READ ......... '.
+007300     05  WS-TOT-READ                 PIC ZZZZZZZZ9.
+007400     05  FILLER                      PIC X(99) VALUE SPACES.
+007500 01  WS-TOTAL-LINE-2.
+007600     05  FILLER PIC X(24) VALUE 'PLUS-VAL NEGATIVE ..... '.
+007700     05  WS-TOT-PLUS-BAD             PIC ZZZZZZZZ9.
+007800     05  FILLER                      PIC X(99) VALUE SPACES.
+007900 01  WS-TOTAL-LINE-3.
+008000     05  FILLER PIC X(24) VALUE 'MINUS-VAL POSITIVE .... '.
+008100     05  WS-TOT-MINUS-BAD            PIC ZZZZZZZZ9.
+008200     05  FILLER                      PIC X(99) VALUE SPACES.
+008300 01  WS-TOTAL-LINE-4.
+008400     05  FILLER PIC X(24) VALUE 'MINUS-VAL ZERO (WARN) . '.
+008500     05  WS-TOT-MINUS-ZERO           PIC ZZZZZZZZ9.
+008600     05  FILLER                      PIC X(99) VALUE SPACES.
+008700 PROCEDURE DIVISION.
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE
+009000         THRU 1000-EXIT.
+009100     PERFORM 2000-PROCESS-RECORD
+009200         THRU 2000-EXIT
+009300         UNTIL WS-EOF.
+009400     PERFORM 8000-TERMINATE
+009500         THRU 8000-EXIT.
+009600     STOP RUN.
+009700*-----------------------------------------------------------------
+009800* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME THE READ.
+009900*-----------------------------------------------------------------
+010000 1000-INITIALIZE.
+010100     OPEN INPUT RAIN.
+010200     OPEN OUTPUT RAEXCP.
+010300     WRITE RAEXCP-LINE FROM WS-HEADING-1.
+010400     WRITE RAEXCP-LINE FROM WS-HEADING-2.
+010500     PERFORM 7000-READ-NEXT-RECORD
+010600         THRU 7000-EXIT.
+010700     GO TO 1000-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000*-----------------------------------------------------------------
+011100* 2000-PROCESS-RECORD - RUN THE SIGN CHECKS FOR THE CURRENT
+011200* RECORD, THEN READ THE NEXT ONE.
+011300*-----------------------------------------------------------------
+011400 2000-PROCESS-RECORD.
+011500     IF PLUS-VAL < ZERO
+011600         ADD 1 TO WS-PLUS-BAD-COUNT
+011700         MOVE 'PLUS-VAL NEGATIVE' TO WS-DTL-EXCEPTION
+011800         MOVE PLUS-VAL TO WS-DTL-VALUE
+011900         PERFORM 5000-WRITE-EXCEPTION
+012000             THRU 5000-EXIT
+012100     END-IF.
+012200     IF MINUS-VAL > ZERO
+012300         ADD 1 TO WS-MINUS-BAD-COUNT
+012400         MOVE 'MINUS-VAL POSITIVE' TO WS-DTL-EXCEPTION
+012500         MOVE MINUS-VAL TO WS-DTL-VALUE
+012600         PERFORM 5000-WRITE-EXCEPTION
+012700             THRU 5000-EXIT
+012800     ELSE
+012900         IF MINUS-VAL = ZERO
+013000             ADD 1 TO WS-MINUS-ZERO-COUNT
+013100             MOVE 'MINUS-VAL ZERO-WARN' TO WS-DTL-EXCEPTION
+013200             MOVE MINUS-VAL TO WS-DTL-VALUE
+013300             PERFORM 5000-WRITE-EXCEPTION
+013400                 THRU 5000-EXIT
+013500         END-IF
+013600     END-IF.
+013700     PERFORM 7000-READ-NEXT-RECORD
+013800         THRU 7000-EXIT.
+013900     GO TO 2000-EXIT.
+014000 2000-EXIT.
+014100     EXIT.
+014200*-----------------------------------------------------------------
+014300* 5000-WRITE-EXCEPTION - LOG ONE SIGN-CONSISTENCY EXCEPTION OR
+014400* WARNING LINE TO THE LISTING.
+014500*-----------------------------------------------------------------
+014600 5000-WRITE-EXCEPTION.
+014700     MOVE WS-REC-COUNT TO WS-DTL-RECNBR.
+014800     MOVE STATES TO WS-DTL-STATES.
+014900     MOVE FLAG TO WS-DTL-FLAG.
+015000     WRITE RAEXCP-LINE FROM WS-DETAIL-LINE.
+015100     GO TO 5000-EXIT.
+015200 5000-EXIT.
+015300     EXIT.
+015400*-----------------------------------------------------------------
+015500* 7000-READ-NEXT-RECORD - READ THE NEXT RECORD-A FROM RAIN.
+015600*-----------------------------------------------------------------
+015700 7000-READ-NEXT-RECORD.
+015800     READ RAIN
+015900         AT END
+016000             SET WS-EOF TO TRUE
+016100         NOT AT END
+016200             ADD 1 TO WS-REC-COUNT
+016300     END-READ.
+016400     GO TO 7000-EXIT.
+016500 7000-EXIT.
+016600     EXIT.
+016700*-----------------------------------------------------------------
+016800* 8000-TERMINATE - PRINT THE FINAL TOTALS AND CLOSE ALL FILES.
+016900*-----------------------------------------------------------------
+017000 8000-TERMINATE.
+017100     MOVE WS-REC-COUNT TO WS-TOT-READ.
+017200     MOVE WS-PLUS-BAD-COUNT TO WS-TOT-PLUS-BAD.
+017300     MOVE WS-MINUS-BAD-COUNT TO WS-TOT-MINUS-BAD.
+017400     MOVE WS-MINUS-ZERO-COUNT TO WS-TOT-MINUS-ZERO.
+017500     WRITE RAEXCP-LINE FROM WS-TOTAL-LINE-1.
+017600     WRITE RAEXCP-LINE FROM WS-TOTAL-LINE-2.
+017700     WRITE RAEXCP-LINE FROM WS-TOTAL-LINE-3.
+017800     WRITE RAEXCP-LINE FROM WS-TOTAL-LINE-4.
+017900     CLOSE RAIN.
+018000     CLOSE RAEXCP.
+018100     GO TO 8000-EXIT.
+018200 8000-EXIT.
+018300     EXIT.
