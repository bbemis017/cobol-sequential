@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RAFLG020.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     FLAG-GROUP CONTROL-BREAK SUMMARY REPORT.
+000900     READS THE RECORD-A FILE, BUCKETS EACH RECORD INTO ONE OF
+001000     THE FLAG CONDITION-NAME GROUPS (FLAG-A, FLAG-B, FLAG-NUM)
+001100     AND PRINTS A COUNT AND SUBTOTAL PER STATES VALUE WITHIN
+001200     EACH FLAG GROUP, WITH A FLAG-GROUP TOTAL AND A FINAL GRAND
+001300     TOTAL.  THE FILE IS NOT ASSUMED TO ARRIVE IN FLAG/STATES
+001400     SEQUENCE, SO THE RECORDS ARE INTERNALLY SORTED ON A
+001500     DERIVED FLAG-GROUP CODE AND STATES BEFORE THE CONTROL
+001600     BREAKS ARE APPLIED.
+001700*-----------------------------------------------------------------
+001800* MODIFICATION HISTORY
+001900*   2026-08-09  BB  ORIGINAL VERSION.
+002000*-----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RAIN ASSIGN TO "RAIN"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT RASORT ASSIGN TO "RASORT".
+003000     SELECT RARPT ASSIGN TO "RARPT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RAIN
+003500     RECORDING MODE IS F.
+003600 COPY "values.cpy".
+003700 SD  RASORT.
+003800 01  SORT-RECORD.
+003900     05  SRT-FLAG-GROUP              PIC X(01).
+004000     05  SRT-STATES                  PIC X(02).
+004100     05  SRT-FLAG-RAW                PIC X(02).
+004200 FD  RARPT
+004300     RECORDING MODE IS F.
+004400 01  RARPT-LINE                      PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-RAIN-EOF-SW              PIC X(01) VALUE 'N'.
+004800         88  WS-RAIN-EOF             VALUE 'Y'.
+004900     05  WS-SORT-EOF-SW              PIC X(01) VALUE 'N'.
+005000         88  WS-SORT-EOF             VALUE 'Y'.
+005100     05  WS-FIRST-REC-SW             PIC X(01) VALUE 'Y'.
+005200         88  WS-FIRST-RECORD         VALUE 'Y'.
+005300 01  WS-FLAG-GROUP-NAMES.
+005400     05  WS-NAME-FLAG-A              PIC X(08) VALUE 'FLAG-A'.
+005500     05  WS-NAME-FLAG-B              PIC X(08) VALUE 'FLAG-B'.
+005600     05  WS-NAME-FLAG-NUM            PIC X(08) VALUE 'FLAG-NUM'.
+005700     05  WS-NAME-FLAG-OTH            PIC X(08) VALUE 'OTHER'.
+005800 01  WS-CURRENT-KEY.
+005900     05  WS-CURR-FLAG-GROUP          PIC X(01).
+006000 01  WS-PRIOR-KEY.
+006100     05  WS-PRIOR-FLAG-GROUP         PIC X(01).
+006200     05  WS-PRIOR-STATES             PIC X(02).
+006300 01  WS-COUNTERS.
+006400     05  WS-STATE-COUNT              PIC 9(09) COMP VALUE ZERO.
+006500     05  WS-FLAG-COUNT               PIC 9(09) COMP VALUE ZERO.
+006600     05  WS-GRAND-COUNT              PIC 9(09) COMP VALUE ZERO.
+006700 01  WS-HEADING-1.
+006800     05  FILLER PIC X(40)
+006900         VALUE 'RAFLG020 FLAG-GROUP CONTROL BREAK REPORT'.
+007000     05  FILLER                      PIC X(92) VALUE SPACES.
+007100 01  WS-HEADING-2.
+007200     05  FILLER PIC X(10) VALUE 'FLAG-GRP  '.
+007300     05  FILLER PIC X(08) VALUE 'STATES  '.
+007400     05  FILLER PIC X(14) VALUE 'RECORD-COUNT  '.
+007500     05  FILLER                      PIC X(100) VALUE SPACES.
+007600 01  WS-STATE-LINE.
+007700     05  FILLER                      PIC X(10) VALUE SPACES.
+007800     05  WS-SL-STATES                PIC X(02).
+007900     05  FILLER                      PIC X(06) VALUE SPACES.
+008000     05  WS-SL-COUNT                 PIC ZZZZZZZZ9.
+008100     05  FILLER                      PIC X(105) VALUE SPACES.
+008200 01  WS-FLAG-TOTAL-LINE.
+008300     05  WS-FL-GROUP-NAME            PIC X(10).
+008400     05  FILLER                      PIC X(06) VALUE 'TOTAL '.
+008500     05  WS-FL-COUNT                 PIC ZZZZZZZZ9.
+008600     05  FILLER                      PIC X(107) VALUE SPACES.
+008700 01  WS-GRAND-TOTAL-LINE.
+008800     05  FILLER PIC X(16) VALUE 'GRAND TOTAL ... '.
+008900     05  WS-GT-COUNT                 PIC ZZZZZZZZ9.
+009000     05  FILLER                      PIC X(107) VALUE SPACES.
+009100 PROCEDURE DIVISION.
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE
+009400         THRU 1000-EXIT.
+009500     SORT RASORT
+009600         ON ASCENDING KEY SRT-FLAG-GROUP SRT-STATES
+009700         INPUT PROCEDURE 2000-BUILD-SORT-FILE THRU 2000-EXIT
+009800         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT.
+009900     STOP RUN.
+010000*-----------------------------------------------------------------
+010100* 1000-INITIALIZE - OPEN THE REPORT FILE AND PRINT THE HEADINGS.
+010200*-----------------------------------------------------------------
+010300 1000-INITIALIZE.
+010400     OPEN OUTPUT RARPT.
+010500     WRITE RARPT-LINE FROM WS-HEADING-1.
+010600     WRITE RARPT-LINE FROM WS-HEADING-2.
+010700     GO TO 1000-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000*-----------------------------------------------------------------
+011100* 2000-BUILD-SORT-FILE - INPUT PROCEDURE.  READS RAIN, DERIVES
+011200* THE FLAG-GROUP CODE FOR EACH RECORD, AND RELEASES IT TO THE
+011300* SORT WORK FILE KEYED BY FLAG-GROUP THEN STATES.
+011400*-----------------------------------------------------------------
+011500 2000-BUILD-SORT-FILE.
+011600     OPEN INPUT RAIN.
+011700     PERFORM 2100-READ-RAIN
+011800         THRU 2100-EXIT.
+011900     PERFORM UNTIL WS-RAIN-EOF
+012000         PERFORM 2200-DERIVE-FLAG-GROUP
+012100             THRU 2200-EXIT
+012200         MOVE WS-CURR-FLAG-GROUP TO SRT-FLAG-GROUP
+012300         MOVE STATES TO SRT-STATES
+012400         MOVE FLAG TO SRT-FLAG-RAW
+012500         RELEASE SORT-RECORD
+012600         PERFORM 2100-READ-RAIN
+012700             THRU 2100-EXIT
+012800     END-PERFORM.
+012900     CLOSE RAIN.
+013000     GO TO 2000-EXIT.
+013100 2000-EXIT.
+013200     EXIT.
+013300 2100-READ-RAIN.
+013400     READ RAIN
+013500         AT END
+013600             SET WS-RAIN-EOF TO TRUE
+013700     END-READ.
+013800     GO TO 2100-EXIT.
+013900 2100-EXIT.
+014000     EXIT.
+014100 2200-DERIVE-FLAG-GROUP.
+014200     IF FLAG-A
+014300         MOVE 'A' TO WS-CURR-FLAG-GROUP
+014400     ELSE
+014500         IF FLAG-B
+014600             MOVE 'B' TO WS-CURR-FLAG-GROUP
+014700         ELSE
+014800             IF FLAG-NUM
+014900                 MOVE 'N' TO WS-CURR-FLAG-GROUP
+015000             ELSE
+015100                 MOVE 'X' TO WS-CURR-FLAG-GROUP
+015200             END-IF
+015300         END-IF
+015400     END-IF.
+015500     GO TO 2200-EXIT.
+015600 2200-EXIT.
+015700     EXIT.
+015800*-----------------------------------------------------------------
+015900* 3000-PRODUCE-REPORT - OUTPUT PROCEDURE.  RETURNS THE SORTED
+016000* RECORDS AND APPLIES THE STATES-WITHIN-FLAG-GROUP CONTROL
+016100* BREAKS, PRINTING A SUBTOTAL LINE PER STATES, A TOTAL LINE PER
+016200* FLAG GROUP, AND A GRAND TOTAL AT THE END OF THE RUN.
+016300*-----------------------------------------------------------------
+016400 3000-PRODUCE-REPORT.
+016500     PERFORM 3100-RETURN-SORT-FILE
+016600         THRU 3100-EXIT.
+016700     PERFORM UNTIL WS-SORT-EOF
+016800         IF WS-FIRST-RECORD
+016900             MOVE SRT-FLAG-GROUP TO WS-PRIOR-FLAG-GROUP
+017000             MOVE SRT-STATES TO WS-PRIOR-STATES
+017100             MOVE 'N' TO WS-FIRST-REC-SW
+017200         ELSE
+017300             IF SRT-STATES NOT = WS-PRIOR-STATES
+017400                     OR SRT-FLAG-GROUP NOT = WS-PRIOR-FLAG-GROUP
+017500                 PERFORM 3300-STATE-BREAK
+017600                     THRU 3300-EXIT
+017700                 IF SRT-FLAG-GROUP NOT = WS-PRIOR-FLAG-GROUP
+017800                     PERFORM 3400-FLAG-BREAK
+017900                         THRU 3400-EXIT
+018000                     MOVE ZERO TO WS-FLAG-COUNT
+018100                 END-IF
+018200                 MOVE ZERO TO WS-STATE-COUNT
+018300                 MOVE SRT-FLAG-GROUP TO WS-PRIOR-FLAG-GROUP
+018400                 MOVE SRT-STATES TO WS-PRIOR-STATES
+018500             END-IF
+018600         END-IF
+018700         ADD 1 TO WS-STATE-COUNT
+018800         ADD 1 TO WS-FLAG-COUNT
+018900         ADD 1 TO WS-GRAND-COUNT
+019000         PERFORM 3100-RETURN-SORT-FILE
+019100             THRU 3100-EXIT
+019200     END-PERFORM.
+019300     IF WS-FIRST-REC-SW = 'N'
+019400         PERFORM 3300-STATE-BREAK
+019500             THRU 3300-EXIT
+019600         PERFORM 3400-FLAG-BREAK
+019700             THRU 3400-EXIT
+019800     END-IF.
+019900     MOVE WS-GRAND-COUNT TO WS-GT-COUNT.
+020000     WRITE RARPT-LINE FROM WS-GRAND-TOTAL-LINE.
+020100     CLOSE RARPT.
+020200     GO TO 3000-EXIT.
+020300 3000-EXIT.
+020400     EXIT.
+020500 3100-RETURN-SORT-FILE.
+020600     RETURN RASORT
+020700         AT END
+020800             SET WS-SORT-EOF TO TRUE
+020900     END-RETURN.
+021000     GO TO 3100-EXIT.
+021100 3100-EXIT.
+021200     EXIT.
+021300 3300-STATE-BREAK.
+021400     MOVE WS-PRIOR-STATES TO WS-SL-STATES.
+021500     MOVE WS-STATE-COUNT TO WS-SL-COUNT.
+021600     WRITE RARPT-LINE FROM WS-STATE-LINE.
+021700     GO TO 3300-EXIT.
+021800 3300-EXIT.
+021900     EXIT.
+022000 3400-FLAG-BREAK.
+022100     EVALUATE WS-PRIOR-FLAG-GROUP
+022200         WHEN 'A'
+022300             MOVE WS-NAME-FLAG-A TO WS-FL-GROUP-NAME
+022400         WHEN 'B'
+022500             MOVE WS-NAME-FLAG-B TO WS-FL-GROUP-NAME
+022600         WHEN 'N'
+022700             MOVE WS-NAME-FLAG-NUM TO WS-FL-GROUP-NAME
+022800         WHEN OTHER
+022900             MOVE WS-NAME-FLAG-OTH TO WS-FL-GROUP-NAME
+023000     END-EVALUATE.
+023100     MOVE WS-FLAG-COUNT TO WS-FL-COUNT.
+023200     WRITE RARPT-LINE FROM WS-FLAG-TOTAL-LINE.
+023300     GO TO 3400-EXIT.
+023400 3400-EXIT.
+023500     EXIT.
