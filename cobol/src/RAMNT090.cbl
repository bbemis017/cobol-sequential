@@ -0,0 +1,280 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RAMNT090.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     ONLINE MAINTENANCE TRANSACTION FOR THE RAMSTR MASTER.  GIVES
+000900     DATA ENTRY A MENU-DRIVEN ADD/CHANGE/INQUIRE/DELETE SCREEN SO
+001000     RECORD-A ENTRIES NO LONGER HAVE TO BE HAND-EDITED IN THE FLAT
+001100     EXTRACT WITH A TEXT EDITOR.  STATES AND FLAG ARE EDITED ON
+001200     ENTRY AGAINST THE SAME CONDITION NAMES CODED IN THE COPYBOOK
+001300     THAT THE BATCH EDIT RUN (RAEDT010) USES, SO A BAD KEY NEVER
+001400     MAKES IT ONTO THE MASTER THROUGH THIS PATH EITHER.  RUNS AS A
+001500     CONVERSATIONAL LOOP UNTIL THE OPERATOR KEYS THE EXIT CODE.
+001600*-----------------------------------------------------------------
+001700* MODIFICATION HISTORY
+001800*   2026-08-09  BB  ORIGINAL VERSION.
+001900*-----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RAMSTR ASSIGN TO "RAMSTR"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS RANDOM
+002900         RECORD KEY IS RAMSTR-KEY.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  RAMSTR.
+003300 COPY "RAMSTREC.CPY".
+003800 WORKING-STORAGE SECTION.
+003900 COPY "values.cpy".
+004000 01  RECORD-A-PAYLOAD-VIEW REDEFINES RECORD-A.
+004100     05  FILLER                      PIC X(04).
+004200     05  RECORD-A-PAYLOAD           PIC X(25).
+004300 01  WS-SWITCHES.
+004400     05  WS-EXIT-SW                  PIC X(01) VALUE 'N'.
+004500         88  WS-EXIT-REQUESTED       VALUE 'Y'.
+004600     05  WS-EDIT-SW                  PIC X(01) VALUE 'N'.
+004700         88  WS-EDIT-VALID           VALUE 'Y'.
+004800         88  WS-EDIT-INVALID         VALUE 'N'.
+004900 01  WS-TRAN-CODE                    PIC X(01).
+005000 01  WS-MESSAGE                      PIC X(40) VALUE SPACES.
+005100 SCREEN SECTION.
+005200 01  WS-MENU-SCREEN.
+005300     05  BLANK SCREEN.
+005400     05  LINE 01 COL 01 VALUE 'RAMNT090 RECORD-A MAINTENANCE'.
+005500     05  LINE 03 COL 01
+005600         VALUE 'TRAN (A ADD, C CHG, I INQ, D DEL, X EXIT):'.
+005700     05  LINE 03 COL 45 PIC X(01) TO WS-TRAN-CODE.
+005800     05  LINE 22 COL 01 VALUE 'MESSAGE:'.
+005900     05  LINE 22 COL 10 PIC X(40) FROM WS-MESSAGE.
+006000 01  WS-KEY-SCREEN.
+006100     05  LINE 05 COL 01 VALUE 'STATES (IL/NY/MA/IN):'.
+006200     05  LINE 05 COL 23 PIC X(02) TO STATES.
+006300     05  LINE 06 COL 01 VALUE 'FLAG   (AA-AC/BA-BC/05-15):'.
+006400     05  LINE 06 COL 29 PIC X(02) TO FLAG.
+006500 01  WS-DATA-INPUT-SCREEN.
+006600     05  LINE 08 COL 01 VALUE 'FIELD-WITH-VAL:'.
+006700     05  LINE 08 COL 17 PIC X(02) TO FIELD-WITH-VAL.
+006800     05  LINE 09 COL 01 VALUE 'SPACES-VAL    :'.
+006900     05  LINE 09 COL 17 PIC X(10) TO SPACES-VAL.
+007000     05  LINE 10 COL 01 VALUE 'ZERO-VAL      :'.
+007100     05  LINE 10 COL 17 PIC 9(03) TO ZERO-VAL.
+007200     05  LINE 11 COL 01 VALUE 'PLUS-VAL      :'.
+007300     05  LINE 11 COL 17 PIC S9(03) TO PLUS-VAL.
+007400     05  LINE 12 COL 01 VALUE 'MINUS-VAL     :'.
+007500     05  LINE 12 COL 17 PIC S9(03) TO MINUS-VAL.
+007600     05  LINE 13 COL 01 VALUE 'DECIMAL       :'.
+007700     05  LINE 13 COL 17 PIC 9(02)V9(02) TO DECIMAL.
+007800 01  WS-DATA-DISPLAY-SCREEN.
+007900     05  LINE 08 COL 01 VALUE 'FIELD-WITH-VAL:'.
+008000     05  LINE 08 COL 17 PIC X(02) FROM FIELD-WITH-VAL.
+008100     05  LINE 09 COL 01 VALUE 'SPACES-VAL    :'.
+008200     05  LINE 09 COL 17 PIC X(10) FROM SPACES-VAL.
+008300     05  LINE 10 COL 01 VALUE 'ZERO-VAL      :'.
+008400     05  LINE 10 COL 17 PIC 9(03) FROM ZERO-VAL.
+008500     05  LINE 11 COL 01 VALUE 'PLUS-VAL      :'.
+008600     05  LINE 11 COL 17 PIC S9(03) FROM PLUS-VAL.
+008700     05  LINE 12 COL 01 VALUE 'MINUS-VAL     :'.
+008800     05  LINE 12 COL 17 PIC S9(03) FROM MINUS-VAL.
+008900     05  LINE 13 COL 01 VALUE 'DECIMAL       :'.
+009000     05  LINE 13 COL 17 PIC 9(02)V9(02) FROM DECIMAL.
+009100 PROCEDURE DIVISION.
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE
+009400         THRU 1000-EXIT.
+009500     PERFORM 2000-PROCESS-TRANSACTION
+009600         THRU 2000-EXIT
+009700         UNTIL WS-EXIT-REQUESTED.
+009800     PERFORM 8000-TERMINATE
+009900         THRU 8000-EXIT.
+010000     STOP RUN.
+010100*-----------------------------------------------------------------
+010200* 1000-INITIALIZE - OPEN THE MASTER FOR ONLINE UPDATE.
+010300*-----------------------------------------------------------------
+010400 1000-INITIALIZE.
+010500     OPEN I-O RAMSTR.
+010600     GO TO 1000-EXIT.
+010700 1000-EXIT.
+010800     EXIT.
+010900*-----------------------------------------------------------------
+011000* 2000-PROCESS-TRANSACTION - PRESENT THE MENU, THEN ROUTE TO THE
+011100* PARAGRAPH FOR THE TRANSACTION CODE KEYED.
+011200*-----------------------------------------------------------------
+011300 2000-PROCESS-TRANSACTION.
+011400     MOVE SPACES TO WS-MESSAGE.
+011500     DISPLAY WS-MENU-SCREEN.
+011600     ACCEPT WS-MENU-SCREEN.
+011700     EVALUATE WS-TRAN-CODE
+011800         WHEN 'X'
+011900             SET WS-EXIT-REQUESTED TO TRUE
+012000         WHEN 'A'
+012100             PERFORM 2100-GET-KEY THRU 2100-EXIT
+012200             PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+012300         WHEN 'C'
+012400             PERFORM 2100-GET-KEY THRU 2100-EXIT
+012500             PERFORM 4000-CHANGE-RECORD THRU 4000-EXIT
+012600         WHEN 'I'
+012700             PERFORM 2100-GET-KEY THRU 2100-EXIT
+012800             PERFORM 5000-INQUIRE-RECORD THRU 5000-EXIT
+012900         WHEN 'D'
+013000             PERFORM 2100-GET-KEY THRU 2100-EXIT
+013100             PERFORM 6000-DELETE-RECORD THRU 6000-EXIT
+013200         WHEN OTHER
+013300             MOVE 'INVALID TRANSACTION CODE' TO WS-MESSAGE
+013400             PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT
+013500     END-EVALUATE.
+013600     GO TO 2000-EXIT.
+013700 2000-EXIT.
+013800     EXIT.
+013900*-----------------------------------------------------------------
+014000* 2100-GET-KEY - PROMPT FOR THE STATES/FLAG KEY.
+014100*-----------------------------------------------------------------
+014200 2100-GET-KEY.
+014300     DISPLAY WS-KEY-SCREEN.
+014400     ACCEPT WS-KEY-SCREEN.
+014500     GO TO 2100-EXIT.
+014600 2100-EXIT.
+014700     EXIT.
+014800*-----------------------------------------------------------------
+014900* 2200-SHOW-MESSAGE - REDISPLAY THE MENU SCREEN SO THE OPERATOR
+015000* SEES THE RESULT MESSAGE BEFORE THE NEXT TRANSACTION.
+015100*-----------------------------------------------------------------
+015200 2200-SHOW-MESSAGE.
+015300     DISPLAY WS-MENU-SCREEN.
+015400     GO TO 2200-EXIT.
+015500 2200-EXIT.
+015600     EXIT.
+015700*-----------------------------------------------------------------
+015800* 3000-ADD-RECORD - EDIT THE KEY, PROMPT FOR THE REMAINING DATA,
+015900* AND ADD A NEW MASTER RECORD IF THE KEY IS NOT ALREADY ON FILE.
+016000*-----------------------------------------------------------------
+016100 3000-ADD-RECORD.
+016200     PERFORM 7000-EDIT-KEY-FIELDS
+016300         THRU 7000-EXIT.
+016400     IF WS-EDIT-INVALID
+016500         PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT
+016600         GO TO 3000-EXIT
+016700     END-IF.
+016800     DISPLAY WS-DATA-INPUT-SCREEN.
+016900     ACCEPT WS-DATA-INPUT-SCREEN.
+017000     MOVE STATES TO RAMSTR-KEY-STATES.
+017100     MOVE FLAG TO RAMSTR-KEY-FLAG.
+017200     READ RAMSTR
+017300         INVALID KEY
+017400             MOVE RECORD-A-PAYLOAD TO RAMSTR-DATA
+017500             WRITE RAMSTR-RECORD
+017600             MOVE 'RECORD ADDED' TO WS-MESSAGE
+017700         NOT INVALID KEY
+017800             MOVE 'RECORD ALREADY EXISTS' TO WS-MESSAGE
+017900     END-READ.
+018000     PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT.
+018100     GO TO 3000-EXIT.
+018200 3000-EXIT.
+018300     EXIT.
+018400*-----------------------------------------------------------------
+018500* 4000-CHANGE-RECORD - LOOK UP THE KEY AND REPLACE THE PAYLOAD
+018600* WITH FRESHLY KEYED DATA.
+018700*-----------------------------------------------------------------
+018800 4000-CHANGE-RECORD.
+018900     PERFORM 7000-EDIT-KEY-FIELDS
+019000         THRU 7000-EXIT.
+019100     IF WS-EDIT-INVALID
+019200         PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT
+019300         GO TO 4000-EXIT
+019400     END-IF.
+019500     MOVE STATES TO RAMSTR-KEY-STATES.
+019600     MOVE FLAG TO RAMSTR-KEY-FLAG.
+019700     READ RAMSTR
+019800         INVALID KEY
+019900             MOVE 'RECORD NOT FOUND' TO WS-MESSAGE
+020000         NOT INVALID KEY
+020100             DISPLAY WS-DATA-INPUT-SCREEN
+020200             ACCEPT WS-DATA-INPUT-SCREEN
+020300             MOVE RECORD-A-PAYLOAD TO RAMSTR-DATA
+020400             REWRITE RAMSTR-RECORD
+020500             MOVE 'RECORD CHANGED' TO WS-MESSAGE
+020600     END-READ.
+020700     PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT.
+020800     GO TO 4000-EXIT.
+020900 4000-EXIT.
+021000     EXIT.
+021100*-----------------------------------------------------------------
+021200* 5000-INQUIRE-RECORD - LOOK UP THE KEY AND DISPLAY THE PAYLOAD.
+021300*-----------------------------------------------------------------
+021400 5000-INQUIRE-RECORD.
+021410     PERFORM 7000-EDIT-KEY-FIELDS
+021420         THRU 7000-EXIT.
+021430     IF WS-EDIT-INVALID
+021440         PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT
+021450         GO TO 5000-EXIT
+021460     END-IF.
+021500     MOVE STATES TO RAMSTR-KEY-STATES.
+021600     MOVE FLAG TO RAMSTR-KEY-FLAG.
+021700     READ RAMSTR
+021800         INVALID KEY
+021900             MOVE 'RECORD NOT FOUND' TO WS-MESSAGE
+022000         NOT INVALID KEY
+022100             MOVE RAMSTR-DATA TO RECORD-A-PAYLOAD
+022200             DISPLAY WS-DATA-DISPLAY-SCREEN
+022300             MOVE 'RECORD FOUND - SEE ABOVE' TO WS-MESSAGE
+022400     END-READ.
+022500     PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT.
+022600     GO TO 5000-EXIT.
+022700 5000-EXIT.
+022800     EXIT.
+022900*-----------------------------------------------------------------
+023000* 6000-DELETE-RECORD - LOOK UP THE KEY AND REMOVE THE RECORD.
+023100*-----------------------------------------------------------------
+023200 6000-DELETE-RECORD.
+023210     PERFORM 7000-EDIT-KEY-FIELDS
+023220         THRU 7000-EXIT.
+023230     IF WS-EDIT-INVALID
+023240         PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT
+023250         GO TO 6000-EXIT
+023260     END-IF.
+023300     MOVE STATES TO RAMSTR-KEY-STATES.
+023400     MOVE FLAG TO RAMSTR-KEY-FLAG.
+023500     READ RAMSTR
+023600         INVALID KEY
+023700             MOVE 'RECORD NOT FOUND' TO WS-MESSAGE
+023800         NOT INVALID KEY
+023900             DELETE RAMSTR RECORD
+024000             MOVE 'RECORD DELETED' TO WS-MESSAGE
+024100     END-READ.
+024200     PERFORM 2200-SHOW-MESSAGE THRU 2200-EXIT.
+024300     GO TO 6000-EXIT.
+024400 6000-EXIT.
+024500     EXIT.
+024600*-----------------------------------------------------------------
+024700* 7000-EDIT-KEY-FIELDS - VALID ONLY IF STATES AND FLAG BOTH MATCH
+024800* ONE OF THE CONDITION NAMES CODED FOR THEM IN THE COPYBOOK.
+024900*-----------------------------------------------------------------
+025000 7000-EDIT-KEY-FIELDS.
+025100     SET WS-EDIT-VALID TO TRUE.
+025200     IF NOT (ILLINOIS OR NEW-YORK OR MASSACHUSETTS OR INDIANA)
+025300         SET WS-EDIT-INVALID TO TRUE
+025400         MOVE 'INVALID STATES CODE' TO WS-MESSAGE
+025500     END-IF.
+025600     IF WS-EDIT-VALID
+025700         IF NOT (FLAG-A OR FLAG-B OR FLAG-NUM)
+025800             SET WS-EDIT-INVALID TO TRUE
+025900             MOVE 'INVALID FLAG CODE' TO WS-MESSAGE
+026000         END-IF
+026100     END-IF.
+026200     GO TO 7000-EXIT.
+026300 7000-EXIT.
+026400     EXIT.
+026500*-----------------------------------------------------------------
+026600* 8000-TERMINATE - CLOSE THE MASTER FILE.
+026700*-----------------------------------------------------------------
+026800 8000-TERMINATE.
+026900     CLOSE RAMSTR.
+027000     GO TO 8000-EXIT.
+027100 8000-EXIT.
+027200     EXIT.
