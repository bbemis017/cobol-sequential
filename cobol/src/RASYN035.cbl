@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RASYN035.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     NIGHTLY RE-SYNC OF THE RECORD-A INDEXED MASTER AGAINST THE
+000900     SEQUENTIAL FEED.  FOR EACH INCOMING RECORD, THE STATES +
+001000     FLAG KEY IS LOOKED UP ON THE MASTER; A MATCH IS REWRITTEN
+001100     WITH THE INCOMING DATA, AND A NEW KEY IS ADDED.  RUN THIS
+001200     AFTER RALOD030 HAS DONE THE INITIAL LOAD OF THE MASTER.
+001300*-----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*   2026-08-09  BB  ORIGINAL VERSION.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT RAIN ASSIGN TO "RAIN"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT RAMSTR ASSIGN TO "RAMSTR"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS RANDOM
+002800         RECORD KEY IS RAMSTR-KEY.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  RAIN
+003200     RECORDING MODE IS F.
+003300 COPY "values.cpy".
+003400 01  RAIN-PAYLOAD-VIEW REDEFINES RECORD-A.
+003500     05  FILLER                      PIC X(04).
+003600     05  RAIN-PAYLOAD                PIC X(25).
+003700 FD  RAMSTR.
+003800 COPY "RAMSTREC.CPY".
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-SWITCHES.
+004500     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+004600         88  WS-EOF                  VALUE 'Y'.
+004700 01  WS-COUNTERS.
+004800     05  WS-READ-COUNT               PIC 9(09) COMP VALUE ZERO.
+004900     05  WS-ADD-COUNT                PIC 9(09) COMP VALUE ZERO.
+005000     05  WS-UPDATE-COUNT             PIC 9(09) COMP VALUE ZERO.
+005100 PROCEDURE DIVISION.
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE
+005400         THRU 1000-EXIT.
+005500     PERFORM 2000-PROCESS-RECORD
+005600         THRU 2000-EXIT
+005700         UNTIL WS-EOF.
+005800     PERFORM 8000-TERMINATE
+005900         THRU 8000-EXIT.
+006000     STOP RUN.
+006100*-----------------------------------------------------------------
+006200* 1000-INITIALIZE - OPEN THE FEED FOR INPUT AND THE MASTER
+006300* I-O SO IT CAN BE BOTH READ AND REWRITTEN, PRIME THE READ.
+006400*-----------------------------------------------------------------
+006500 1000-INITIALIZE.
+006600     OPEN INPUT RAIN.
+006700     OPEN I-O RAMSTR.
+006800     PERFORM 7000-READ-NEXT-RECORD
+006900         THRU 7000-EXIT.
+007000     GO TO 1000-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300*-----------------------------------------------------------------
+007400* 2000-PROCESS-RECORD - ADD OR UPDATE THE MASTER RECORD FOR THE
+007500* INCOMING STATES/FLAG KEY.
+007600*-----------------------------------------------------------------
+007700 2000-PROCESS-RECORD.
+007800     MOVE STATES TO RAMSTR-KEY-STATES.
+007900     MOVE FLAG TO RAMSTR-KEY-FLAG.
+008000     READ RAMSTR
+008100         INVALID KEY
+008200             PERFORM 3000-ADD-MASTER-RECORD
+008300                 THRU 3000-EXIT
+008400         NOT INVALID KEY
+008500             PERFORM 4000-UPDATE-MASTER-RECORD
+008600                 THRU 4000-EXIT
+008700     END-READ.
+008800     PERFORM 7000-READ-NEXT-RECORD
+008900         THRU 7000-EXIT.
+009000     GO TO 2000-EXIT.
+009100 2000-EXIT.
+009200     EXIT.
+009300*-----------------------------------------------------------------
+009400* 3000-ADD-MASTER-RECORD - KEY NOT FOUND ON THE MASTER; WRITE A
+009500* NEW MASTER RECORD FOR IT.
+009600*-----------------------------------------------------------------
+009700 3000-ADD-MASTER-RECORD.
+009800     MOVE RAIN-PAYLOAD TO RAMSTR-DATA.
+009900     WRITE RAMSTR-RECORD.
+010000     ADD 1 TO WS-ADD-COUNT.
+010100     GO TO 3000-EXIT.
+010200 3000-EXIT.
+010300     EXIT.
+010400*-----------------------------------------------------------------
+010500* 4000-UPDATE-MASTER-RECORD - KEY ALREADY ON THE MASTER; REFRESH
+010600* IT WITH THE INCOMING DATA.
+010700*-----------------------------------------------------------------
+010800 4000-UPDATE-MASTER-RECORD.
+010900     MOVE RAIN-PAYLOAD TO RAMSTR-DATA.
+011000     REWRITE RAMSTR-RECORD.
+011100     ADD 1 TO WS-UPDATE-COUNT.
+011200     GO TO 4000-EXIT.
+011300 4000-EXIT.
+011400     EXIT.
+011500*-----------------------------------------------------------------
+011600* 7000-READ-NEXT-RECORD - READ THE NEXT RECORD-A FROM RAIN.
+011700*-----------------------------------------------------------------
+011800 7000-READ-NEXT-RECORD.
+011900     READ RAIN
+012000         AT END
+012100             SET WS-EOF TO TRUE
+012200         NOT AT END
+012300             ADD 1 TO WS-READ-COUNT
+012400     END-READ.
+012500     GO TO 7000-EXIT.
+012600 7000-EXIT.
+012700     EXIT.
+012800*-----------------------------------------------------------------
+012900* 8000-TERMINATE - DISPLAY THE RE-SYNC TOTALS AND CLOSE FILES.
+013000*-----------------------------------------------------------------
+013100 8000-TERMINATE.
+013200     DISPLAY 'RASYN035 RECORDS READ    = ' WS-READ-COUNT.
+013300     DISPLAY 'RASYN035 RECORDS ADDED   = ' WS-ADD-COUNT.
+013400     DISPLAY 'RASYN035 RECORDS UPDATED = ' WS-UPDATE-COUNT.
+013500     CLOSE RAIN.
+013600     CLOSE RAMSTR.
+013700     GO TO 8000-EXIT.
+013800 8000-EXIT.
+013900     EXIT.
