@@ -0,0 +1,171 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RADEC050.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     DECIMAL FIELD CONTROL-TOTAL REPORT BY STATE.
+000900     SUMS THE DECIMAL FIELD ACROSS ALL RECORD-A RECORDS, BROKEN
+001000     OUT BY STATES, WITH A GRAND TOTAL AT THE END THAT FINANCE
+001100     CAN TIE BACK TO ITS OWN FIGURES.  THE INPUT IS NOT ASSUMED
+001200     TO ARRIVE IN STATES SEQUENCE, SO IT IS INTERNALLY SORTED
+001300     FIRST.  STATE AND GRAND TOTALS ARE ACCUMULATED WITH THE
+001400     ROUNDED PHRASE, WHICH GIVES STANDARD ROUND-HALF-UP ROUNDING
+001500     RATHER THAN TRUNCATION.  THIS IS THE ROUNDING RULE FOR ANY
+001600     JOB THAT TOTALS THE DECIMAL FIELD - IT NO LONGER DRIFTS
+001700     DEPENDING ON WHO BUILT THIS WEEK'S AD HOC EXTRACT.
+001800*-----------------------------------------------------------------
+001900* MODIFICATION HISTORY
+002000*   2026-08-09  BB  ORIGINAL VERSION.
+002100*-----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT RAIN ASSIGN TO "RAIN"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT RASORT ASSIGN TO "RASORT".
+003100     SELECT RARPT ASSIGN TO "RARPT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RAIN
+003600     RECORDING MODE IS F.
+003700 COPY "values.cpy".
+003800 SD  RASORT.
+003900 01  SORT-RECORD.
+004000     05  SRT-STATES                  PIC X(02).
+004100     05  SRT-DECIMAL                 PIC 9(02)V9(02).
+004200 FD  RARPT
+004300     RECORDING MODE IS F.
+004400 01  RARPT-LINE                      PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-RAIN-EOF-SW              PIC X(01) VALUE 'N'.
+004800         88  WS-RAIN-EOF             VALUE 'Y'.
+004900     05  WS-SORT-EOF-SW              PIC X(01) VALUE 'N'.
+005000         88  WS-SORT-EOF             VALUE 'Y'.
+005100     05  WS-FIRST-REC-SW             PIC X(01) VALUE 'Y'.
+005200         88  WS-FIRST-RECORD         VALUE 'Y'.
+005300 01  WS-PRIOR-STATES                 PIC X(02).
+005400 01  WS-ACCUMULATORS.
+005500     05  WS-STATE-TOTAL              PIC S9(07)V99 COMP-3
+005600                                      VALUE ZERO.
+005700     05  WS-GRAND-TOTAL              PIC S9(07)V99 COMP-3
+005800                                      VALUE ZERO.
+005900 01  WS-HEADING-1.
+006000     05  FILLER PIC X(40)
+006100         VALUE 'RADEC050 DECIMAL CONTROL-TOTAL REPORT'.
+006200     05  FILLER                      PIC X(92) VALUE SPACES.
+006300 01  WS-HEADING-2.
+006400     05  FILLER PIC X(08) VALUE 'STATES  '.
+006500     05  FILLER PIC X(16) VALUE 'STATE-TOTAL     '.
+006600     05  FILLER                      PIC X(108) VALUE SPACES.
+006700 01  WS-STATE-LINE.
+006800     05  WS-SL-STATES                PIC X(02).
+006900     05  FILLER                      PIC X(06) VALUE SPACES.
+007000     05  WS-SL-TOTAL                 PIC Z,ZZZ,ZZ9.99-.
+007100     05  FILLER                      PIC X(111) VALUE SPACES.
+007200 01  WS-GRAND-TOTAL-LINE.
+007300     05  FILLER PIC X(16) VALUE 'GRAND TOTAL .. '.
+007400     05  WS-GT-TOTAL                 PIC Z,ZZZ,ZZ9.99-.
+007500     05  FILLER                      PIC X(103) VALUE SPACES.
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE
+007900         THRU 1000-EXIT.
+008000     SORT RASORT
+008100         ON ASCENDING KEY SRT-STATES
+008200         INPUT PROCEDURE 2000-BUILD-SORT-FILE THRU 2000-EXIT
+008300         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT.
+008400     STOP RUN.
+008500*-----------------------------------------------------------------
+008600* 1000-INITIALIZE - OPEN THE REPORT FILE AND PRINT THE HEADINGS.
+008700*-----------------------------------------------------------------
+008800 1000-INITIALIZE.
+008900     OPEN OUTPUT RARPT.
+009000     WRITE RARPT-LINE FROM WS-HEADING-1.
+009100     WRITE RARPT-LINE FROM WS-HEADING-2.
+009200     GO TO 1000-EXIT.
+009300 1000-EXIT.
+009400     EXIT.
+009500*-----------------------------------------------------------------
+009600* 2000-BUILD-SORT-FILE - INPUT PROCEDURE.  READS RAIN AND
+009700* RELEASES STATES/DECIMAL TO THE SORT WORK FILE.
+009800*-----------------------------------------------------------------
+009900 2000-BUILD-SORT-FILE.
+010000     OPEN INPUT RAIN.
+010100     PERFORM 2100-READ-RAIN
+010200         THRU 2100-EXIT.
+010300     PERFORM UNTIL WS-RAIN-EOF
+010400         MOVE STATES TO SRT-STATES
+010500         MOVE DECIMAL TO SRT-DECIMAL
+010600         RELEASE SORT-RECORD
+010700         PERFORM 2100-READ-RAIN
+010800             THRU 2100-EXIT
+010900     END-PERFORM.
+011000     CLOSE RAIN.
+011100     GO TO 2000-EXIT.
+011200 2000-EXIT.
+011300     EXIT.
+011400 2100-READ-RAIN.
+011500     READ RAIN
+011600         AT END
+011700             SET WS-RAIN-EOF TO TRUE
+011800     END-READ.
+011900     GO TO 2100-EXIT.
+012000 2100-EXIT.
+012100     EXIT.
+012200*-----------------------------------------------------------------
+012300* 3000-PRODUCE-REPORT - OUTPUT PROCEDURE.  RETURNS THE SORTED
+012400* RECORDS, ACCUMULATES A ROUNDED TOTAL PER STATES, PRINTS A
+012500* SUBTOTAL LINE ON EACH BREAK, AND A GRAND TOTAL AT THE END.
+012600*-----------------------------------------------------------------
+012700 3000-PRODUCE-REPORT.
+012800     PERFORM 3100-RETURN-SORT-FILE
+012900         THRU 3100-EXIT.
+013000     PERFORM UNTIL WS-SORT-EOF
+013100         IF WS-FIRST-RECORD
+013200             MOVE SRT-STATES TO WS-PRIOR-STATES
+013300             MOVE 'N' TO WS-FIRST-REC-SW
+013400         ELSE
+013500             IF SRT-STATES NOT = WS-PRIOR-STATES
+013600                 PERFORM 3300-STATE-BREAK
+013700                     THRU 3300-EXIT
+013800                 MOVE SRT-STATES TO WS-PRIOR-STATES
+013900             END-IF
+014000         END-IF
+014100         ADD SRT-DECIMAL TO WS-STATE-TOTAL ROUNDED
+014200         PERFORM 3100-RETURN-SORT-FILE
+014300             THRU 3100-EXIT
+014400     END-PERFORM.
+014500     IF WS-FIRST-REC-SW = 'N'
+014600         PERFORM 3300-STATE-BREAK
+014700             THRU 3300-EXIT
+014800     END-IF.
+014900     MOVE WS-GRAND-TOTAL TO WS-GT-TOTAL.
+015000     WRITE RARPT-LINE FROM WS-GRAND-TOTAL-LINE.
+015100     CLOSE RARPT.
+015200     GO TO 3000-EXIT.
+015300 3000-EXIT.
+015400     EXIT.
+015500 3100-RETURN-SORT-FILE.
+015600     RETURN RASORT
+015700         AT END
+015800             SET WS-SORT-EOF TO TRUE
+015900     END-RETURN.
+016000     GO TO 3100-EXIT.
+016100 3100-EXIT.
+016200     EXIT.
+016300 3300-STATE-BREAK.
+016400     MOVE WS-PRIOR-STATES TO WS-SL-STATES.
+016500     MOVE WS-STATE-TOTAL TO WS-SL-TOTAL.
+016600     WRITE RARPT-LINE FROM WS-STATE-LINE.
+016700     ADD WS-STATE-TOTAL TO WS-GRAND-TOTAL ROUNDED.
+016800     MOVE ZERO TO WS-STATE-TOTAL.
+016900     GO TO 3300-EXIT.
+017000 3300-EXIT.
+017100     EXIT.
