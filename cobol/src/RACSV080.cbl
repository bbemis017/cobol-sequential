@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RACSV080.
+000300 AUTHOR. B. BEMIS.
+000400 INSTALLATION. DATA SERVICES - BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.
+000800     DECODED EXTRACT OF RECORD-A FOR DOWNSTREAM SYSTEMS THAT DO
+000900     NOT SPEAK RAW STATES/FLAG CODES OR SIGNED ZONED-DECIMAL.
+001000     STATES IS SPELLED OUT TO ITS FULL STATE NAME AND FLAG TO ITS
+001100     GROUP LABEL USING THE SAME CONDITION NAMES CODED IN THE
+001200     COPYBOOK, THE SIGNED FIELDS ARE UNLOADED TO A PRINTABLE SIGN
+001300     (+/-), AND DECIMAL IS UNLOADED WITH AN EXPLICIT DECIMAL
+001400     POINT.  ONE COMMA-DELIMITED RECORD IS WRITTEN PER INPUT
+001500     RECORD, IN THE SAME ORDER AS THE COPYBOOK FIELDS.
+001600*-----------------------------------------------------------------
+001700* MODIFICATION HISTORY
+001800*   2026-08-09  BB  ORIGINAL VERSION.
+001900*-----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RAIN ASSIGN TO "RAIN"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT RACSV ASSIGN TO "RACSV"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  RAIN
+003300     RECORDING MODE IS F.
+003400 COPY "values.cpy".
+003500 FD  RACSV
+003600     RECORDING MODE IS F.
+003700 01  RACSV-LINE                      PIC X(056).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-SWITCHES.
+004000     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+004100         88  WS-EOF                  VALUE 'Y'.
+004200 01  WS-COUNTERS.
+004300     05  WS-REC-COUNT                PIC 9(09) COMP VALUE ZERO.
+004400 01  WS-STATES-NAME                  PIC X(13).
+004500 01  WS-FLAG-LABEL                   PIC X(08).
+004600 01  WS-PLUS-SIGN                    PIC X(01).
+004700 01  WS-MINUS-SIGN                   PIC X(01).
+004800 01  WS-CSV-LINE.
+004900     05  WS-CSV-STATES               PIC X(13).
+005000     05  FILLER                      PIC X(01) VALUE ','.
+005100     05  WS-CSV-FLAG                 PIC X(08).
+005200     05  FILLER                      PIC X(01) VALUE ','.
+005300     05  WS-CSV-FIELD-WITH-VAL       PIC X(02).
+005400     05  FILLER                      PIC X(01) VALUE ','.
+005500     05  WS-CSV-SPACES-VAL           PIC X(10).
+005600     05  FILLER                      PIC X(01) VALUE ','.
+005700     05  WS-CSV-ZERO-VAL             PIC 9(03).
+005800     05  FILLER                      PIC X(01) VALUE ','.
+005900     05  WS-CSV-PLUS-VAL             PIC X(01).
+006000     05  WS-CSV-PLUS-DIGITS          PIC 9(03).
+006100     05  FILLER                      PIC X(01) VALUE ','.
+006200     05  WS-CSV-MINUS-VAL            PIC X(01).
+006300     05  WS-CSV-MINUS-DIGITS         PIC 9(03).
+006400     05  FILLER                      PIC X(01) VALUE ','.
+006500     05  WS-CSV-DECIMAL              PIC X(02).
+006600     05  FILLER                      PIC X(01) VALUE '.'.
+006700     05  WS-CSV-DECIMAL-FRAC         PIC X(02).
+006900 01  WS-CSV-DECIMAL-RAW               PIC X(04).
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE
+007300         THRU 1000-EXIT.
+007400     PERFORM 2000-PROCESS-RECORD
+007500         THRU 2000-EXIT
+007600         UNTIL WS-EOF.
+007700     PERFORM 8000-TERMINATE
+007800         THRU 8000-EXIT.
+007900     STOP RUN.
+008000*-----------------------------------------------------------------
+008100* 1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ.
+008200*-----------------------------------------------------------------
+008300 1000-INITIALIZE.
+008400     OPEN INPUT RAIN.
+008500     OPEN OUTPUT RACSV.
+008600     PERFORM 7000-READ-NEXT-RECORD
+008700         THRU 7000-EXIT.
+008800     GO TO 1000-EXIT.
+008900 1000-EXIT.
+009000     EXIT.
+009100*-----------------------------------------------------------------
+009200* 2000-PROCESS-RECORD - DECODE THE RECORD AND WRITE ITS CSV LINE,
+009300* THEN READ THE NEXT ONE.
+009400*-----------------------------------------------------------------
+009500 2000-PROCESS-RECORD.
+009600     PERFORM 3000-DECODE-STATES
+009700         THRU 3000-EXIT.
+009800     PERFORM 4000-DECODE-FLAG
+009900         THRU 4000-EXIT.
+010000     PERFORM 5000-BUILD-CSV-LINE
+010100         THRU 5000-EXIT.
+010200     WRITE RACSV-LINE FROM WS-CSV-LINE.
+010300     PERFORM 7000-READ-NEXT-RECORD
+010400         THRU 7000-EXIT.
+010500     GO TO 2000-EXIT.
+010600 2000-EXIT.
+010700     EXIT.
+010800*-----------------------------------------------------------------
+010900* 3000-DECODE-STATES - SPELL OUT THE STATES CODE USING THE 88
+011000* CONDITION NAMES CODED IN THE COPYBOOK.
+011100*-----------------------------------------------------------------
+011200 3000-DECODE-STATES.
+011300     IF ILLINOIS
+011400         MOVE 'ILLINOIS' TO WS-STATES-NAME
+011500     ELSE
+011600     IF NEW-YORK
+011700         MOVE 'NEW YORK' TO WS-STATES-NAME
+011800     ELSE
+011900     IF MASSACHUSETTS
+012000         MOVE 'MASSACHUSETTS' TO WS-STATES-NAME
+012100     ELSE
+012200     IF INDIANA
+012300         MOVE 'INDIANA' TO WS-STATES-NAME
+012400     ELSE
+012500         MOVE 'UNKNOWN' TO WS-STATES-NAME
+012600     END-IF
+012700     END-IF
+012800     END-IF
+012900     END-IF.
+013000     GO TO 3000-EXIT.
+013100 3000-EXIT.
+013200     EXIT.
+013300*-----------------------------------------------------------------
+013400* 4000-DECODE-FLAG - LABEL THE FLAG GROUP USING THE 88 CONDITION
+013500* NAMES CODED IN THE COPYBOOK.
+013600*-----------------------------------------------------------------
+013700 4000-DECODE-FLAG.
+013800     IF FLAG-A
+013900         MOVE 'FLAG-A' TO WS-FLAG-LABEL
+014000     ELSE
+014100     IF FLAG-B
+014200         MOVE 'FLAG-B' TO WS-FLAG-LABEL
+014300     ELSE
+014400     IF FLAG-NUM
+014500         MOVE 'FLAG-NUM' TO WS-FLAG-LABEL
+014600     ELSE
+014700         MOVE 'UNKNOWN' TO WS-FLAG-LABEL
+014800     END-IF
+014900     END-IF
+015000     END-IF.
+015100     GO TO 4000-EXIT.
+015200 4000-EXIT.
+015300     EXIT.
+015400*-----------------------------------------------------------------
+015500* 5000-BUILD-CSV-LINE - MOVE EVERY COPYBOOK FIELD INTO ITS
+015600* PRINTABLE CSV COLUMN, INCLUDING AN EXPLICIT SIGN AND DECIMAL
+015700* POINT FOR THE NUMERIC FIELDS.
+015800*-----------------------------------------------------------------
+015900 5000-BUILD-CSV-LINE.
+016000     MOVE WS-STATES-NAME TO WS-CSV-STATES.
+016100     MOVE WS-FLAG-LABEL TO WS-CSV-FLAG.
+016200     MOVE FIELD-WITH-VAL TO WS-CSV-FIELD-WITH-VAL.
+016300     MOVE SPACES-VAL TO WS-CSV-SPACES-VAL.
+016400     MOVE ZERO-VAL TO WS-CSV-ZERO-VAL.
+016500     IF PLUS-VAL < ZERO
+016600         MOVE '-' TO WS-CSV-PLUS-VAL
+016700     ELSE
+016800         MOVE '+' TO WS-CSV-PLUS-VAL
+016900     END-IF.
+017000     MOVE PLUS-VAL TO WS-CSV-PLUS-DIGITS.
+017100     IF MINUS-VAL < ZERO
+017200         MOVE '-' TO WS-CSV-MINUS-VAL
+017300     ELSE
+017400         MOVE '+' TO WS-CSV-MINUS-VAL
+017500     END-IF.
+017600     MOVE MINUS-VAL TO WS-CSV-MINUS-DIGITS.
+017700     MOVE DECIMAL TO WS-CSV-DECIMAL-RAW.
+017800     MOVE WS-CSV-DECIMAL-RAW(1:2) TO WS-CSV-DECIMAL.
+017900     MOVE WS-CSV-DECIMAL-RAW(3:2) TO WS-CSV-DECIMAL-FRAC.
+018000     GO TO 5000-EXIT.
+018100 5000-EXIT.
+018200     EXIT.
+018300*-----------------------------------------------------------------
+018400* 7000-READ-NEXT-RECORD - READ THE NEXT RECORD-A FROM RAIN.
+018500*-----------------------------------------------------------------
+018600 7000-READ-NEXT-RECORD.
+018700     READ RAIN
+018800         AT END
+018900             SET WS-EOF TO TRUE
+019000         NOT AT END
+019100             ADD 1 TO WS-REC-COUNT
+019200     END-READ.
+019300     GO TO 7000-EXIT.
+019400 7000-EXIT.
+019500     EXIT.
+019600*-----------------------------------------------------------------
+019700* 8000-TERMINATE - DISPLAY THE RECORD COUNT AND CLOSE ALL FILES.
+019800*-----------------------------------------------------------------
+019900 8000-TERMINATE.
+020000     DISPLAY 'RACSV080 RECORDS EXTRACTED = ' WS-REC-COUNT.
+020100     CLOSE RAIN.
+020200     CLOSE RACSV.
+020300     GO TO 8000-EXIT.
+020400 8000-EXIT.
+020500     EXIT.
