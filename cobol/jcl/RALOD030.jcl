@@ -0,0 +1,11 @@
+//RALOD030 JOB (ACCTNO),'MASTER LOAD',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* ONE-TIME LOAD OF THE RECORD-A INDEXED MASTER FROM THE
+//* SEQUENTIAL EXTRACT.  RUN ONCE WHEN THE MASTER IS FIRST
+//* STOOD UP; USE RASYN035 FOR THE NIGHTLY RE-SYNC AFTER THAT.
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=RALOD030
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAIN     DD   DSN=PROD.RECORDA.GOOD,DISP=SHR
+//RAMSTR   DD   DSN=PROD.RECORDA.MASTER,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(20,10)),UNIT=SYSDA
