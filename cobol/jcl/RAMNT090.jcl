@@ -0,0 +1,11 @@
+//RAMNT090 JOB (ACCTNO),'ONLINE MAINTENANCE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* MENU-DRIVEN ADD/CHANGE/INQUIRE/DELETE MAINTENANCE AGAINST THE
+//* RAMSTR MASTER.  RUN FROM A TERMINAL, NOT SUBMITTED IN BATCH -
+//* THIS JCL IS FOR STARTING THE TSO/CICS SESSION'S BACK-END STEP.
+//*--------------------------------------------------------------
+//STEP090  EXEC PGM=RAMNT090
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAMSTR   DD   DSN=PROD.RECORDA.MASTER,DISP=SHR
+//SYSIN    DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
