@@ -0,0 +1,13 @@
+//RASED060 JOB (ACCTNO),'SEED UTILITY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* BUILDS A COPYBOOK-DEFAULT RECORD-A SEED FILE FOR ONBOARDING
+//* A NEW UPSTREAM FEED OR STANDING UP A TEST FILE.  SYSIN CARD
+//* IS A ZERO-FILLED 9-DIGIT SEED RECORD COUNT (DEFAULT 1).
+//*--------------------------------------------------------------
+//STEP060  EXEC PGM=RASED060
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAOUT    DD   DSN=PROD.RECORDA.SEED,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSIN    DD   *
+000000001
+/*
