@@ -0,0 +1,10 @@
+//RASYN035 JOB (ACCTNO),'MASTER RESYNC',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* NIGHTLY RE-SYNC OF THE RECORD-A INDEXED MASTER AGAINST THE
+//* SEQUENTIAL FEED.  ADDS NEW STATES/FLAG KEYS AND REFRESHES
+//* EXISTING ONES.
+//*--------------------------------------------------------------
+//STEP035  EXEC PGM=RASYN035
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAIN     DD   DSN=PROD.RECORDA.GOOD,DISP=SHR
+//RAMSTR   DD   DSN=PROD.RECORDA.MASTER,DISP=SHR
