@@ -0,0 +1,24 @@
+//RAEDT010 JOB (ACCTNO),'STATE EDIT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS THE STATE-CODE EDIT AGAINST THE RECORD-A EXTRACT.
+//* GOOD RECORDS FALL THROUGH TO RAGOOD FOR THE NEXT STEP;
+//* REJECTS GO TO RAREJ WITH RAEXCP AS THE HANDOUT LISTING.
+//* RACKPT GETS A NEW CHECKPOINT EVERY N RECORDS (SYSIN COLS
+//* 9-13); RACKIN IS THE PRIOR RUN'S RACKPT, SUPPLIED ONLY WHEN
+//* SYSIN COL 14 IS 'Y' TO RESTART A RUN THAT ABENDED PARTWAY
+//* THROUGH.  ON A NORMAL (NON-RESTART) RUN OMIT RACKIN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=RAEDT010
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAIN     DD   DSN=PROD.RECORDA.EXTRACT,DISP=SHR
+//RAGOOD   DD   DSN=PROD.RECORDA.GOOD,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,5)),UNIT=SYSDA
+//RAREJ    DD   DSN=PROD.RECORDA.REJECT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RAEXCP   DD   SYSOUT=*
+//RACKPT   DD   DSN=PROD.RECORDA.CKPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*RACKIN  DD   DSN=PROD.RECORDA.CKPT.G0001V00,DISP=SHR
+//SYSIN    DD   *
+STEP010 00500N
+/*
