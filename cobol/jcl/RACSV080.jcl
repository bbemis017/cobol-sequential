@@ -0,0 +1,10 @@
+//RACSV080 JOB (ACCTNO),'DECODED EXTRACT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* WRITES A DECODED, COMMA-DELIMITED EXTRACT OF RECORD-A FOR
+//* DOWNSTREAM SYSTEMS THAT DO NOT SPEAK RAW COBOL CODES.
+//*--------------------------------------------------------------
+//STEP080  EXEC PGM=RACSV080
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAIN     DD   DSN=PROD.RECORDA.GOOD,DISP=SHR
+//RACSV    DD   DSN=PROD.RECORDA.CSV,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,5)),UNIT=SYSDA
