@@ -0,0 +1,16 @@
+//RAUPD070 JOB (ACCTNO),'MASTER KEY MAINT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* APPLIES STATES/FLAG KEY CHANGES TO THE RAMSTR MASTER FROM A
+//* TRANSACTION FILE AND WRITES A BEFORE/AFTER AUDIT TRAIL OF
+//* EVERY FIELD THAT ACTUALLY CHANGED.
+//*--------------------------------------------------------------
+//STEP070  EXEC PGM=RAUPD070
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAUTXN   DD   DSN=PROD.RECORDA.KEYCHG,DISP=SHR
+//RAMSTR   DD   DSN=PROD.RECORDA.MASTER,DISP=SHR
+//RAAUDIT  DD   DSN=PROD.RECORDA.AUDIT,DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RAUEXCP  DD   SYSOUT=*
+//SYSIN    DD   *
+STEP070
+/*
