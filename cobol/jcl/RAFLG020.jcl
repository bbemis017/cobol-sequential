@@ -0,0 +1,11 @@
+//RAFLG020 JOB (ACCTNO),'FLAG SUMMARY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* PRODUCES THE FLAG-GROUP / STATES CONTROL-BREAK SUMMARY
+//* REPORT AGAINST THE RECORD-A EXTRACT.  FILE OUTPUT WITH THE
+//* REST OF THE BATCH RUN.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=RAFLG020
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAIN     DD   DSN=PROD.RECORDA.GOOD,DISP=SHR
+//RASORT   DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RARPT    DD   SYSOUT=*
