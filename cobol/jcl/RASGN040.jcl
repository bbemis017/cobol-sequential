@@ -0,0 +1,9 @@
+//RASGN040 JOB (ACCTNO),'SIGN CHECK',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* SIGN-CONSISTENCY CHECK ON PLUS-VAL / MINUS-VAL.  RUN BEFORE
+//* ANY STEP THAT TOTALS THESE FIELDS.
+//*--------------------------------------------------------------
+//STEP040  EXEC PGM=RASGN040
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAIN     DD   DSN=PROD.RECORDA.GOOD,DISP=SHR
+//RAEXCP   DD   SYSOUT=*
