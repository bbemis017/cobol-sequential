@@ -0,0 +1,9 @@
+//RADEC050 JOB (ACCTNO),'DECIMAL TOTALS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* DECIMAL FIELD CONTROL-TOTAL REPORT BY STATE, FOR FINANCE.
+//*--------------------------------------------------------------
+//STEP050  EXEC PGM=RADEC050
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RAIN     DD   DSN=PROD.RECORDA.GOOD,DISP=SHR
+//RASORT   DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RARPT    DD   SYSOUT=*
